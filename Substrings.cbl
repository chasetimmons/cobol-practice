@@ -4,10 +4,19 @@
        01  last-name       pic X(20).
        01  full-name       pic X(40).
 
+       01  scientific-name             pic X(30)
+                                        value "Turdus merula".
+       01  genus-name                  pic X(15).
+       01  species-name                pic X(15).
+       01  abbreviated-scientific-name pic X(20).
+
        procedure division.
            display my-alphanumeric(8:5)
            *> (offset:substring-length)
-           
+
+           perform abbreviate-scientific-name
+           display abbreviated-scientific-name
+
            display "What is your first name?"
            accept first-name
 
@@ -30,4 +39,15 @@
            display last-name
 
            stop run
-           .
\ No newline at end of file
+           .
+
+       abbreviate-scientific-name section.
+           unstring scientific-name
+               delimited by space
+               into genus-name species-name
+           end-unstring
+           string genus-name (1:1) ". " delimited by size
+               species-name delimited by space
+               into abbreviated-scientific-name
+           end-string
+           .
