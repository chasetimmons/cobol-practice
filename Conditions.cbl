@@ -1,18 +1,30 @@
        working-storage section.
        01  my-alphanumeric     pic X(30) value "Hello".
 
+       01  sighting-bird-count pic 9(4).
+       01  abundance-band      pic X(10).
+
        procedure division.
            perform demonstrate-if
            move "Hi" to my-alphanumeric
            perform demonstrate-eval
+
+           move 3 to sighting-bird-count
+           perform band-sighting-abundance
+           display abundance-band
+
+           move 50 to sighting-bird-count
+           perform band-sighting-abundance
+           display abundance-band
+
            goback
            .
 
        demonstrate-if section.
-           if my-alphanumeric equals "Hello"
+           if my-alphanumeric = "Hello"
                display "IF: Hello, World!"
            else
-               if my-alphanumeric equals "Hi"
+               if my-alphanumeric = "Hi"
                    continue
                else
                    display "IF: Nice to meet you!"
@@ -31,4 +43,17 @@
                    display "EVAL: Nice to meet you!"
            end-evaluate
            display "EVAL: Goodbye, World!"
-           .
\ No newline at end of file
+           .
+
+       band-sighting-abundance section.
+           evaluate true
+               when sighting-bird-count <= 5
+                   move "RARE" to abundance-band
+               when sighting-bird-count <= 20
+                   move "UNCOMMON" to abundance-band
+               when sighting-bird-count <= 100
+                   move "COMMON" to abundance-band
+               when other
+                   move "ABUNDANT" to abundance-band
+           end-evaluate
+           .
