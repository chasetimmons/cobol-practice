@@ -0,0 +1,37 @@
+       input-output section.
+           select observer-master-data assign "observer-data.dat"
+               organization indexed
+               access dynamic
+               record key observer-id
+               file status observer-file-status-code.
+
+       file section.
+       FD  observer-master-data.    *> registered bird-count observers
+       01  observer-record.
+           copy observer-record.
+
+       working-storage section.
+       01  observer-file-status-code.
+           05  observer-status-key-1   pic X.
+           05  observer-status-key-2   pic X.
+
+       linkage section.
+       01  observer-id-to-check    pic 9(4).
+       01  observer-is-certified-flag pic X.
+
+       procedure division using by reference observer-id-to-check
+                                by reference observer-is-certified-flag.
+               move "N" to observer-is-certified-flag
+               open input observer-master-data
+               move observer-id-to-check to observer-id
+               read observer-master-data
+                   invalid key
+                       continue
+                   not invalid key
+                       if observer-is-certified
+                           move "Y" to observer-is-certified-flag
+                       end-if
+               end-read
+               close observer-master-data
+               goback
+               .
