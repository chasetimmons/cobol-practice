@@ -1,7 +1,9 @@
        working-storage section.
        01  ws-display pic X(20) value "Hello, COBOL World!".
+       01  batch-program-name pic X(20) value "HelloWorld3".
 
        procedure division.
+           copy run-banner.
            display ws-display
            stop run
-           .
\ No newline at end of file
+           .
