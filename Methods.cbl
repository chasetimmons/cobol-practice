@@ -1,7 +1,9 @@
        working-storage section.
        01  my-reference        binary-long value 5.
        01  my-value            binary-long value 5.
-       01  my-return           binary-long value 0.  
+       01  my-return           binary-long value 0.
+       01  sample-bird-count   binary-long value 12.
+       01  range-check-result  binary-long value 0.
 
        procedure division.
            perform parameterized-section(my-value) returning my-return
@@ -19,6 +21,10 @@
            perform by-reference(my-reference)
            display my-reference
 
+           perform bird-count-in-range(sample-bird-count, 1, 500)
+               returning range-check-result
+           display range-check-result
+
            goback
            .
 
@@ -43,4 +49,15 @@
 
        by-reference section (reference ref-parameter as binary-long).
            add 1 to ref-parameter
+           .
+
+       bird-count-in-range section (count-value as binary-long,
+                             min-value as binary-long,
+                             max-value as binary-long)
+                             returning range-ok as binary-long.
+           if count-value >= min-value and count-value <= max-value
+               move 1 to range-ok
+           else
+               move 0 to range-ok
+           end-if
            .
\ No newline at end of file
