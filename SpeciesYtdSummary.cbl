@@ -0,0 +1,196 @@
+       input-output section.
+           select bird-spotting-data assign "bird-data.txt"
+               organization sequential
+               file status seq-file-status-code.
+
+           select species-sorted-data assign "bird-data-species.txt"
+               organization sequential
+               file status sorted-file-status-code.
+
+           select species-ytd-data assign "species-ytd-summary.txt"
+               organization sequential
+               file status ytd-file-status-code.
+
+           select species-sort-work-file assign "bird-sort-ytd.tmp".
+
+       file section.
+       FD  bird-spotting-data.    *> full year's sequential extract
+       01  bird-spotting-record.
+           copy bird-spotting-record.
+           copy bird-spotting-status.
+
+       FD  species-sorted-data.    *> grouped-by-species, sorted extract
+       01  spc-bird-record.
+           05  spc-day             pic 9(2).
+           05  filler              pic X.
+           05  spc-month           pic 9(2).
+           05  filler              pic X.
+           05  spc-year            pic 9(4).
+           05  filler              pic X(2).
+           05  spc-common-name     pic X(16).
+           05  spc-scientific-name pic X(24).
+           05  spc-bird-count      pic 9(4).
+           copy bird-spotting-status.
+
+       FD  species-ytd-data.    *> one line per species for the state
+       01  species-ytd-record.
+           05  ytd-common-name         pic X(16).
+           05  filler                  pic X.
+           05  ytd-scientific-name     pic X(24).
+           05  filler                  pic X.
+           05  ytd-sighting-count      pic 9(5).
+           05  filler                  pic X.
+           05  ytd-bird-count-total    pic 9(7).
+           05  filler                  pic X.
+           05  ytd-first-sighting-date.
+               10  ytd-first-day       pic 9(2).
+               10  filler              pic X.
+               10  ytd-first-month     pic 9(2).
+               10  filler              pic X.
+               10  ytd-first-year      pic 9(4).
+           05  filler                  pic X.
+           05  ytd-last-sighting-date.
+               10  ytd-last-day        pic 9(2).
+               10  filler              pic X.
+               10  ytd-last-month      pic 9(2).
+               10  filler              pic X.
+               10  ytd-last-year       pic 9(4).
+
+       SD  species-sort-work-file.
+       01  species-sort-record.
+           05  ssw-day             pic 9(2).
+           05  filler              pic X.
+           05  ssw-month           pic 9(2).
+           05  filler              pic X.
+           05  ssw-year            pic 9(4).
+           05  filler              pic X(2).
+           05  ssw-common-name     pic X(16).
+           05  ssw-scientific-name pic X(24).
+           05  ssw-bird-count      pic 9(4).
+           05  filler              pic X(2).
+
+       working-storage section.
+       01  batch-program-name pic X(20) value "SpeciesYtdSummary".
+
+       01  end-of-file             pic 9.
+       01  seq-file-status-code.
+           05  seq-status-key-1    pic X.
+           05  seq-status-key-2    pic X.
+       01  sorted-file-status-code.
+           05  sorted-status-key-1 pic X.
+           05  sorted-status-key-2 pic X.
+       01  ytd-file-status-code.
+           05  ytd-status-key-1    pic X.
+           05  ytd-status-key-2    pic X.
+
+       01  species-subtotal        pic 9(7).
+       01  prior-common-name       pic X(16).
+       01  prior-scientific-name   pic X(24).
+       01  first-species-line      pic 9.
+           88  first-species-in-run    value 1.
+       01  species-count           pic 9(4) value 0.
+       01  species-sighting-count  pic 9(5).
+       01  current-sighting-date-num.
+           05  csd-year            pic 9(4).
+           05  csd-month           pic 9(2).
+           05  csd-day             pic 9(2).
+       01  species-first-date-num.
+           05  sfd-year            pic 9(4).
+           05  sfd-month           pic 9(2).
+           05  sfd-day             pic 9(2).
+       01  species-last-date-num.
+           05  sld-year            pic 9(4).
+           05  sld-month           pic 9(2).
+           05  sld-day             pic 9(2).
+       01  abbreviated-scientific-name pic X(16).
+
+       procedure division.
+           copy run-banner.
+           perform sort-bird-data-by-species
+           perform write-species-ytd-summary
+           display species-count " species summarised to "
+               "species-ytd-summary.txt"
+           goback
+           .
+
+       sort-bird-data-by-species section.
+           sort species-sort-work-file
+               on ascending key ssw-common-name
+               using bird-spotting-data
+               giving species-sorted-data
+           .
+
+       write-species-ytd-summary section.
+           move 0 to species-subtotal
+           move 0 to species-count
+           set first-species-in-run to true
+           open input species-sorted-data
+           open output species-ytd-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read species-sorted-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if record-active of spc-bird-record
+                           perform accumulate-species-ytd-line
+                       end-if
+               end-read
+           end-perform
+           if not first-species-in-run
+               perform write-species-ytd-record
+           end-if
+           close species-sorted-data
+           close species-ytd-data
+           .
+
+       accumulate-species-ytd-line section.
+           move spc-year to csd-year
+           move spc-month to csd-month
+           move spc-day to csd-day
+           if first-species-in-run
+               move spc-common-name to prior-common-name
+               move spc-scientific-name to prior-scientific-name
+               move 0 to first-species-line
+               move 0 to species-sighting-count
+               move current-sighting-date-num to species-first-date-num
+               move current-sighting-date-num to species-last-date-num
+           end-if
+           if spc-common-name not equal prior-common-name
+               perform write-species-ytd-record
+               move 0 to species-subtotal
+               move 0 to species-sighting-count
+               move spc-common-name to prior-common-name
+               move spc-scientific-name to prior-scientific-name
+               move current-sighting-date-num to species-first-date-num
+               move current-sighting-date-num to species-last-date-num
+           end-if
+           if current-sighting-date-num < species-first-date-num
+               move current-sighting-date-num to species-first-date-num
+           end-if
+           if current-sighting-date-num > species-last-date-num
+               move current-sighting-date-num to species-last-date-num
+           end-if
+           add spc-bird-count to species-subtotal
+           add 1 to species-sighting-count
+           .
+
+       write-species-ytd-record section.
+           move prior-common-name to ytd-common-name
+           move prior-scientific-name to ytd-scientific-name
+           move species-sighting-count to ytd-sighting-count
+           move species-subtotal to ytd-bird-count-total
+           move sfd-day to ytd-first-day
+           move sfd-month to ytd-first-month
+           move sfd-year to ytd-first-year
+           move sld-day to ytd-last-day
+           move sld-month to ytd-last-month
+           move sld-year to ytd-last-year
+           write species-ytd-record
+           add 1 to species-count
+           call "AbbreviateScientificName"
+               using by reference ytd-scientific-name
+                     by reference abbreviated-scientific-name
+           display "  " ytd-common-name " (" abbreviated-scientific-name
+               ") " ytd-sighting-count " sightings"
+           .
