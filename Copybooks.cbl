@@ -1,15 +1,23 @@
        working-storage section.
        copy bird-typedefs.
        copy bird replacing ==(prefix)== by ==ws==.
+       copy bird replacing ==(prefix)== by ==rp==.
 
        linkage section.
        copy bird replacing ==(prefix)== by ==lk==.
 
        procedure division using by reference lk-bird.
            move lk-bird to ws-bird
-           perform display-names  
-           perform display-measurements  
+           perform display-names
+           perform display-measurements
            perform display-breeding-population
+           perform print-report-line
 
            goback
+           .
+
+       print-report-line section.
+           move ws-bird to rp-bird
+           display common-name of rp-bird " "
+               uk-breeding-population of rp-bird
            .
\ No newline at end of file
