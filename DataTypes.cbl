@@ -4,7 +4,8 @@
        01  my-lsigned      pic S9(5) leading.
        01  salary          pic 9(5)V9(2).
        01  my-alphanumeric pic X(5).
-       
+       01  population-change pic S9(5) leading.
+
        procedure division.
            move 5 to my-numeric
            display my-numeric *> Displays 00005
@@ -30,5 +31,14 @@
            move "greetings" to my-alphanumeric
            display my-alphanumeric *> Displays "greet"
 
+           move -37 to population-change
+           display population-change   *> Displays -00037
+
+           move 82 to population-change
+           display population-change   *> Displays 00082
+
+           *> the same leading-sign picture clause is used by
+           *> LevelNumbers for its year-over-year population change
+
            stop run
-           .
\ No newline at end of file
+           .
