@@ -1,10 +1,261 @@
-       working-storage section.
-       01  my-name pic X(30).
-
-       procedure division.
-           display "What is your name?"
-           accept my-name
-           display "Hello " my-name
-
-           stop run
-           .
\ No newline at end of file
+       input-output section.
+           select bird-spotting-data assign "bird-data.txt"
+               organization sequential
+               file status file-status-code.
+
+       file section.
+       FD  bird-spotting-data.    *> File Description
+       01  bird-spotting-record.  *>
+           copy bird-spotting-record.
+           copy bird-spotting-status.
+
+       working-storage section.
+       01  my-name             pic X(30).
+
+       01  file-status-code.
+           05  status-key-1        pic X.
+           05  status-key-2        pic X.
+       01  end-of-file             pic 9.
+       01  menu-choice              pic 9.
+           88  menu-add-sighting        value 1.
+           88  menu-look-up-sighting    value 2.
+           88  menu-list-all-sightings  value 3.
+           88  menu-amend-sighting      value 4.
+           88  menu-delete-sighting     value 5.
+           88  menu-browse-by-date-range value 6.
+           88  menu-exit                value 7.
+       01  sought-common-name       pic X(16).
+       01  sought-date              pic X(12).
+       01  new-bird-count           pic 9(4).
+       01  amend-browse-from-date   pic X(12).
+       01  amend-browse-to-date     pic X(12).
+       01  sighting-found-flag      pic X value "N".
+           88  sighting-was-found       value "Y".
+
+       01  date-is-valid-flag        pic X value "Y".
+           88  sighting-date-is-valid    value "Y".
+           88  sighting-date-is-invalid  value "N".
+       01  ac-error-source-program   pic X(20) value "Accept".
+       01  ac-error-paragraph        pic X(30)
+                                       value "VALIDATE-SIGHTING-DATE".
+       01  ac-error-status-code      pic X(4)  value spaces.
+       01  ac-error-message-text     pic X(60).
+
+       01  batch-program-name pic X(20) value "Accept".
+
+       procedure division.
+           copy run-banner.
+           display "What is your name?"
+           accept my-name
+           display "Hello " my-name
+
+           perform run-maintenance-menu until menu-exit
+
+           stop run
+           .
+
+       run-maintenance-menu section.
+           display " "
+           display "Bird-spotting maintenance menu"
+           display "  1. Add a sighting"
+           display "  2. Look up sightings by common name"
+           display "  3. List all sightings"
+           display "  4. Amend a sighting's bird count"
+           display "  5. Delete a sighting"
+           display "  6. Browse sightings by date range"
+           display "  7. Exit"
+           display "Choice?"
+           accept menu-choice
+           evaluate true
+               when menu-add-sighting
+                   perform add-one-sighting
+               when menu-look-up-sighting
+                   perform look-up-sightings
+               when menu-list-all-sightings
+                   perform list-all-sightings
+               when menu-amend-sighting
+                   perform amend-a-sighting
+               when menu-delete-sighting
+                   perform delete-a-sighting
+               when menu-browse-by-date-range
+                   perform browse-sightings-by-date-range
+               when menu-exit
+                   continue
+               when other
+                   display "Not a valid choice"
+           end-evaluate
+           .
+
+       add-one-sighting section.
+           open extend bird-spotting-data
+           display "Common name?"
+           accept common-name
+           display "Scientific name?"
+           accept scientific-name
+           display "Day seen (DD)?"
+           accept #day
+           display "Month seen (MM)?"
+           accept month
+           display "Year seen (YYYY)?"
+           accept year
+           display "Bird count?"
+           accept bird-count
+           display "Observer ID?"
+           accept observer-id
+           perform validate-sighting-date
+           if sighting-date-is-invalid
+               display "Rejected - " #day "/" month "/" year
+                   " is not a valid sighting date"
+           else
+               set record-active to true
+               perform stamp-entry-date
+               write bird-spotting-record
+           end-if
+           close bird-spotting-data
+           .
+
+       stamp-entry-date section.
+           *> entry-date records when the sighting was logged, as
+           *> distinct from #date, when the bird was actually seen
+           move function current-date(1:4) to entry-year
+           move function current-date(5:2) to entry-month
+           move function current-date(7:2) to entry-day
+           .
+
+       validate-sighting-date section.
+           *> reuses Subprogram's day/month/year checker so every
+           *> program that keys a #date agrees on what is valid
+           set sighting-date-is-valid to true
+           call "Subprogram" using by reference #day
+                                    by reference month
+                                    by reference year
+                                    by reference date-is-valid-flag
+           if sighting-date-is-invalid
+               move "Sighting date rejected by Accept"
+                   to ac-error-message-text
+               call "ErrorLogger"
+                   using by reference ac-error-source-program
+                         by reference ac-error-paragraph
+                         by reference ac-error-status-code
+                         by reference ac-error-message-text
+           end-if
+           .
+
+       look-up-sightings section.
+           display "Common name to look up?"
+           accept sought-common-name
+           open input bird-spotting-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read bird-spotting-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if common-name = sought-common-name
+                               and not record-voided
+                           display bird-spotting-record
+                       end-if
+               end-read
+           end-perform
+           close bird-spotting-data
+           .
+
+       list-all-sightings section.
+           open input bird-spotting-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read bird-spotting-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if not record-voided
+                           display bird-spotting-record
+                       end-if
+               end-read
+           end-perform
+           close bird-spotting-data
+           .
+
+       amend-a-sighting section.
+           display "Common name to amend?"
+           accept sought-common-name
+           display "Date seen (DD/MM/YYYY)?"
+           accept sought-date
+           display "New bird count?"
+           accept new-bird-count
+           move "N" to sighting-found-flag
+           open i-o bird-spotting-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read bird-spotting-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if common-name = sought-common-name
+                               and #date = sought-date
+                               and not record-voided
+                           move new-bird-count to bird-count
+                           rewrite bird-spotting-record
+                           move "Y" to sighting-found-flag
+                       end-if
+               end-read
+           end-perform
+           close bird-spotting-data
+           if sighting-was-found
+               display "Sighting amended"
+           else
+               display "No matching sighting found"
+           end-if
+           .
+
+       delete-a-sighting section.
+           display "Common name to delete?"
+           accept sought-common-name
+           display "Date seen (DD/MM/YYYY)?"
+           accept sought-date
+           move "N" to sighting-found-flag
+           open i-o bird-spotting-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read bird-spotting-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if common-name = sought-common-name
+                               and #date = sought-date
+                               and not record-voided
+                           set record-voided to true
+                           rewrite bird-spotting-record
+                           move "Y" to sighting-found-flag
+                       end-if
+               end-read
+           end-perform
+           close bird-spotting-data
+           if sighting-was-found
+               display "Sighting deleted"
+           else
+               display "No matching sighting found"
+           end-if
+           .
+
+       browse-sightings-by-date-range section.
+           display "From date (DD/MM/YYYY)?"
+           accept amend-browse-from-date
+           display "To date (DD/MM/YYYY)?"
+           accept amend-browse-to-date
+           open input bird-spotting-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read bird-spotting-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if #date >= amend-browse-from-date
+                               and #date <= amend-browse-to-date
+                               and not record-voided
+                           display bird-spotting-record
+                       end-if
+               end-read
+           end-perform
+           close bird-spotting-data
+           .
