@@ -1,41 +1,140 @@
-       working-storage section.
-       01  sales.
-           05  sales-entry binary-long occurs 5.
-
-       78  TABLE-SIZE      value 5.
-       01  daily-sales     binary-long occurs TABLE-SIZE
-                                       indexed by i 
-                                       values 1000,2000,3000,4000,5000.
-
-       procedure division.
-           move 1000 to sales-entry(1)
-           move 2000 to sales-entry(2)
-           move 3000 to sales-entry(3)
-           move 4000 to sales-entry(4)
-           move 5000 to sales-entry(5)
-           
-           declare j as binary-char
-           declare total-sales as binary-long = 0
-           perform varying j from 1 by 1 until j > 5
-               display sales-entry(j)
-               add sales-entry(j) to total-sales
-           end-perform
-           display "TOTAL: " total-sales
-
-           perform varying i from 1 by 1 until i > 5
-               display daily-sales(i)
-               add daily-sales(i) to total-sales
-           end-perform
-           display "TOTAL: " total-sales
-
-           set i to 1
-           search daily-sales
-               at end 
-                   display "Invalid Index" i 
-               when i = 3
-                   display " "
-                   display "Sales at index 3 are: " daily-sales(i)
-           end-search
-
-           goback
-           .
\ No newline at end of file
+       input-output section.
+           select sales-transaction-data assign "sales-data.txt"
+               organization sequential
+               file status sales-file-status-code.
+
+       file section.
+       FD  sales-transaction-data.    *> one day's sales per record
+       01  sales-transaction-record.
+           05  trans-daily-sales   pic 9(6).
+           05  filler              pic X(2).
+
+       working-storage section.
+       01  sales.
+           05  sales-entry binary-long occurs 5.
+
+       78  TABLE-SIZE      value 31.
+       01  sales-count     pic 9(3) value 0.
+       01  daily-sales     binary-long occurs 1 to TABLE-SIZE
+                                       depending on sales-count
+                                       indexed by i.
+
+       *> value-ascending copy of daily-sales, kept separately so the
+       *> binary search below doesn't disturb daily-sales' chronological
+       *> (load) order, which check-day-over-day-variance depends on
+       01  sorted-sales-count pic 9(3) value 0.
+       01  sorted-daily-sales binary-long occurs 1 to TABLE-SIZE
+                                       depending on sorted-sales-count
+                                       ascending key sorted-daily-sales
+                                       indexed by si.
+
+       01  end-of-file             pic 9.
+       01  sales-file-status-code.
+           05  sales-status-key-1  pic X.
+           05  sales-status-key-2  pic X.
+
+       78  VARIANCE-ALERT-THRESHOLD value 20.    *> percent of prior day
+       01  variance-amount         binary-long.
+       01  variance-percent        pic 9(5)V9(2).
+       01  sought-sales-value      binary-long.
+       01  prior-day-index         pic 9(3).
+       01  batch-program-name pic X(20) value "Tables".
+
+       procedure division.
+           copy run-banner.
+           move 1000 to sales-entry(1)
+           move 2000 to sales-entry(2)
+           move 3000 to sales-entry(3)
+           move 4000 to sales-entry(4)
+           move 5000 to sales-entry(5)
+
+           declare j as binary-char
+           declare total-sales as binary-long = 0
+           perform varying j from 1 by 1 until j > 5
+               display sales-entry(j)
+               add sales-entry(j) to total-sales
+           end-perform
+           display "TOTAL: " total-sales
+
+           perform load-daily-sales-table
+           perform load-sorted-sales-table
+
+           perform varying i from 1 by 1 until i > sales-count
+               display daily-sales(i)
+               add daily-sales(i) to total-sales
+           end-perform
+           display "TOTAL: " total-sales
+
+           set i to 1
+           search daily-sales
+               at end
+                   display "Invalid Index" i
+               when i = 3
+                   display " "
+                   display "Sales at index 3 are: " daily-sales(i)
+           end-search
+
+           move 3000 to sought-sales-value
+           perform binary-search-for-sales-value
+
+           perform check-day-over-day-variance
+
+           goback
+           .
+
+       load-daily-sales-table section.
+           move 0 to sales-count
+           open input sales-transaction-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read sales-transaction-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if sales-count < TABLE-SIZE
+                           add 1 to sales-count
+                           move trans-daily-sales
+                               to daily-sales (sales-count)
+                       end-if
+               end-read
+           end-perform
+           close sales-transaction-data
+           .
+
+       load-sorted-sales-table section.
+           move 0 to sorted-sales-count
+           perform varying i from 1 by 1 until i > sales-count
+               add 1 to sorted-sales-count
+               move daily-sales (i)
+                   to sorted-daily-sales (sorted-sales-count)
+           end-perform
+           sort sorted-daily-sales
+           .
+
+       binary-search-for-sales-value section.
+           search all sorted-daily-sales
+               at end
+                   display "No day found with sales value "
+                       sought-sales-value
+               when sorted-daily-sales (si) = sought-sales-value
+                   display "Sales value " sought-sales-value " found"
+           end-search
+           .
+
+       check-day-over-day-variance section.
+           perform varying i from 2 by 1 until i > sales-count
+               compute prior-day-index = i - 1
+               compute variance-amount =
+                   daily-sales (i) - daily-sales (prior-day-index)
+               if daily-sales (prior-day-index) not = 0
+                   compute variance-percent rounded =
+                       (function abs(variance-amount)
+                           / daily-sales (prior-day-index)) * 100
+                   if variance-percent > VARIANCE-ALERT-THRESHOLD
+                       display "ALERT - day " i " sales varied by "
+                           variance-percent "% from day "
+                           prior-day-index
+                   end-if
+               end-if
+           end-perform
+           .
