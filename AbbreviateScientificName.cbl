@@ -0,0 +1,20 @@
+       working-storage section.
+       01  ws-genus-name           pic X(15).
+       01  ws-species-name         pic X(15).
+
+       linkage section.
+       01  scientific-name-in      pic X(24).
+       01  abbreviated-name-out    pic X(16).
+
+       procedure division using by reference scientific-name-in
+                                by reference abbreviated-name-out.
+               unstring scientific-name-in
+                   delimited by space
+                   into ws-genus-name ws-species-name
+               end-unstring
+               string ws-genus-name (1:1) ". " delimited by size
+                   ws-species-name delimited by space
+                   into abbreviated-name-out
+               end-string
+               goback
+               .
