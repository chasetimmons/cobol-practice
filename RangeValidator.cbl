@@ -0,0 +1,20 @@
+       working-storage section.
+
+       linkage section.
+       01  count-to-validate       binary-long.
+       01  minimum-allowed         binary-long.
+       01  maximum-allowed         binary-long.
+       01  count-is-in-range-flag  binary-long.
+
+       procedure division using by reference count-to-validate
+                                by reference minimum-allowed
+                                by reference maximum-allowed
+                                by reference count-is-in-range-flag.
+               if count-to-validate >= minimum-allowed
+                       and count-to-validate <= maximum-allowed
+                   move 1 to count-is-in-range-flag
+               else
+                   move 0 to count-is-in-range-flag
+               end-if
+               goback
+               .
