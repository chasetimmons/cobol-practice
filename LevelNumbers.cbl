@@ -1,34 +1,145 @@
-       working-storage section.
-       01  bird.
-           05  ws-name.
-               10  common-name         pic X(30).
-               10  scientific-name     pic X(30).
-           05  measurements.
-               10  ws-length.
-                   15 min              pic 9(3)V9.
-                   15 max              pic 9(3)V9.
-               10  wingspan.
-                   15 min              pic 9(3)V9.
-                   15 max              pic 9(3)V9.
-               10  weight.
-                   15 min              pic 9(3)V9.
-                   15 max              pic 9(3)V9.
-           05  uk-breeding-population  pic 9(9).
-
-       procedure division.
-           move "European Robin" to common-name
-           move "Erithacus rubecula" to scientific-name
-           move 12.0 to min of ws-length
-           move 14.0 to max of ws-length
-           move 20.0 to min of wingspan
-           move 22.0 to max of wingspan
-           move 14.0 to min of weight
-           move 21.0 to max of weight
-           move 7350000 to uk-breeding-population
-
-           display ws-name
-           display measurements
-           display min of wingspan
-
-           stop run
-           .
\ No newline at end of file
+       input-output section.
+           select species-reference-data assign "species-data.txt"
+               organization sequential
+               file status species-file-status-code.
+
+       file section.
+       FD  species-reference-data.    *> one species per record
+       01  species-reference-record.
+           05  ref-common-name         pic X(30).
+           05  ref-scientific-name     pic X(30).
+           05  ref-length-min          pic 9(3)V9.
+           05  ref-length-max          pic 9(3)V9.
+           05  ref-wingspan-min        pic 9(3)V9.
+           05  ref-wingspan-max        pic 9(3)V9.
+           05  ref-weight-min          pic 9(3)V9.
+           05  ref-weight-max          pic 9(3)V9.
+           05  ref-breeding-population pic 9(9).
+           05  ref-prior-population    pic 9(9).
+
+       working-storage section.
+       78  MAX-SPECIES             value 20.
+       01  species-table.
+           05  species-entry           occurs MAX-SPECIES
+                                        indexed by species-index.
+               10  ws-name.
+                   15  common-name         pic X(30).
+                   15  scientific-name     pic X(30).
+               10  measurements.
+                   15  ws-length.
+                       20 min              pic 9(3)V9.
+                       20 max              pic 9(3)V9.
+                   15  wingspan.
+                       20 min              pic 9(3)V9.
+                       20 max              pic 9(3)V9.
+                   15  weight.
+                       20 min              pic 9(3)V9.
+                       20 max              pic 9(3)V9.
+               10  uk-breeding-population  pic 9(9).
+               10  prior-year-population   pic 9(9).
+       01  species-count           pic 9(3) value 0.
+       01  end-of-file             pic 9.
+       01  species-file-status-code.
+           05  species-status-key-1    pic X.
+           05  species-status-key-2    pic X.
+       01  measurements-valid-flag pic X value "Y".
+           88  measurements-valid      value "Y".
+           88  measurements-invalid    value "N".
+       01  signed-population-change pic S9(3).
+       01  formatted-population-change pic S9(5) leading.
+       01  batch-program-name pic X(20) value "LevelNumbers".
+
+       procedure division.
+           copy run-banner.
+           perform load-species-table
+           perform print-species-report
+
+           goback
+           .
+
+       load-species-table section.
+           move 0 to species-count
+           open input species-reference-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read species-reference-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       perform validate-species-measurements
+                       if measurements-valid
+                           if species-count < MAX-SPECIES
+                               add 1 to species-count
+                               set species-index to species-count
+                               perform load-one-species
+                           else
+                               display "Rejected " ref-common-name
+                                   " - species table is full"
+                           end-if
+                       else
+                           display "Rejected " ref-common-name
+                               " - max less than min on a measurement"
+                       end-if
+               end-read
+           end-perform
+           close species-reference-data
+           .
+
+       validate-species-measurements section.
+           set measurements-valid to true
+           if ref-length-max < ref-length-min
+               set measurements-invalid to true
+           end-if
+           if ref-wingspan-max < ref-wingspan-min
+               set measurements-invalid to true
+           end-if
+           if ref-weight-max < ref-weight-min
+               set measurements-invalid to true
+           end-if
+           .
+
+       load-one-species section.
+           move ref-common-name     to common-name (species-index)
+           move ref-scientific-name to scientific-name (species-index)
+           move ref-length-min      to min of ws-length (species-index)
+           move ref-length-max      to max of ws-length (species-index)
+           move ref-wingspan-min    to min of wingspan (species-index)
+           move ref-wingspan-max    to max of wingspan (species-index)
+           move ref-weight-min      to min of weight (species-index)
+           move ref-weight-max      to max of weight (species-index)
+           move ref-breeding-population
+               to uk-breeding-population (species-index)
+           move ref-prior-population
+               to prior-year-population (species-index)
+           .
+
+       print-species-report section.
+           set species-index to 1
+           perform until species-index > species-count
+               display ws-name (species-index)
+               display "  Length   " min of ws-length (species-index)
+                   " - " max of ws-length (species-index)
+               display "  Wingspan " min of wingspan (species-index)
+                   " - " max of wingspan (species-index)
+               display "  Weight   " min of weight (species-index)
+                   " - " max of weight (species-index)
+               display "  UK breeding population "
+                   uk-breeding-population (species-index)
+               perform compute-population-trend
+               display "  Year-over-year change "
+                   formatted-population-change "%"
+               set species-index up by 1
+           end-perform
+           .
+
+       compute-population-trend section.
+           if prior-year-population (species-index) = 0
+               move 0 to signed-population-change
+           else
+               compute signed-population-change rounded =
+                   (uk-breeding-population (species-index)
+                       - prior-year-population (species-index))
+                   * 100 / prior-year-population (species-index)
+           end-if
+           move signed-population-change to formatted-population-change
+           .
