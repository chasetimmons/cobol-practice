@@ -0,0 +1,189 @@
+       input-output section.
+           select bird-master-data assign "bird-data.dat"
+               organization indexed
+               access dynamic
+               record key record-key
+               alternate record key common-name with duplicates
+               alternate record key #date with duplicates
+               file status master-file-status-code.
+
+           select bird-spotting-data assign "bird-data.txt"
+               organization sequential
+               file status seq-file-status-code.
+
+           select reconciliation-report-data
+               assign "bird-reconcile-report.txt"
+               organization sequential
+               file status report-file-status-code.
+
+       file section.
+       FD  bird-master-data.    *> indexed master, one active record
+       01  bird-master-record.
+           05  record-key              pic 9(3).
+           05  filler                  pic X.
+           copy bird-spotting-record.
+           05  status-flag             pic X.
+               88  record-active       value "A".
+               88  record-voided       value "V".
+           05  void-reason-code        pic X(2).
+           05  filler                  pic X(2).
+
+       FD  bird-spotting-data.    *> daily sequential extract
+       01  bird-spotting-record.
+           copy bird-spotting-record.
+           copy bird-spotting-status.
+
+       FD  reconciliation-report-data.    *> one exception per record
+       01  reconciliation-report-record.
+           05  rr-common-name          pic X(16).
+           05  filler                  pic X.
+           05  rr-exception-text       pic X(70).
+
+       working-storage section.
+       01  batch-program-name pic X(20) value "ReconcileBirdData".
+
+       01  end-of-file             pic 9.
+       01  master-file-status-code.
+           05  master-status-key-1 pic X.
+           05  master-status-key-2 pic X.
+       01  seq-file-status-code.
+           05  seq-status-key-1    pic X.
+           05  seq-status-key-2    pic X.
+       01  report-file-status-code.
+           05  report-status-key-1 pic X.
+           05  report-status-key-2 pic X.
+
+       01  sequential-records-checked  pic 9(6) value 0.
+       01  exceptions-logged           pic 9(6) value 0.
+       01  active-master-records       pic 9(6) value 0.
+
+       *> per-species record-count / bird-count-total reconciliation
+       78  SPECIES-RECON-TABLE-SIZE value 100.
+       01  species-recon-table.
+           05  species-recon-entry occurs SPECIES-RECON-TABLE-SIZE
+                                       indexed by recon-index.
+               10  recon-common-name   pic X(16).
+               10  recon-seq-count     pic 9(5).
+               10  recon-seq-total     pic 9(7).
+               10  recon-master-count  pic 9(5).
+               10  recon-master-total  pic 9(7).
+       01  recon-species-count      pic 9(3) value 0.
+       01  found-recon-index        pic 9(3).
+       01  sought-common-name-recon pic X(16).
+       01  rr-seq-count-display     pic Z(4)9.
+       01  rr-seq-total-display     pic Z(6)9.
+       01  rr-master-count-display  pic Z(4)9.
+       01  rr-master-total-display  pic Z(6)9.
+
+       procedure division.
+           copy run-banner.
+           perform accumulate-sequential-species-totals
+           perform accumulate-master-species-totals
+           open output reconciliation-report-data
+           perform compare-species-totals
+           close reconciliation-report-data
+           display sequential-records-checked
+               " sequential extract records checked"
+           display active-master-records " active master records"
+           display exceptions-logged " species mismatches flagged"
+           goback
+           .
+
+       accumulate-sequential-species-totals section.
+           open input bird-spotting-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read bird-spotting-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if record-active of bird-spotting-record
+                           add 1 to sequential-records-checked
+                           move common-name of bird-spotting-record
+                               to sought-common-name-recon
+                           perform find-or-add-species-recon-entry
+                           add 1 to recon-seq-count (found-recon-index)
+                           add bird-count of bird-spotting-record
+                               to recon-seq-total (found-recon-index)
+                       end-if
+               end-read
+           end-perform
+           close bird-spotting-data
+           .
+
+       accumulate-master-species-totals section.
+           open input bird-master-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read bird-master-data next record
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if record-active of bird-master-record
+                           add 1 to active-master-records
+                           move common-name of bird-master-record
+                               to sought-common-name-recon
+                           perform find-or-add-species-recon-entry
+                           add 1 to
+                               recon-master-count (found-recon-index)
+                           add bird-count of bird-master-record
+                               to recon-master-total (found-recon-index)
+                       end-if
+               end-read
+           end-perform
+           close bird-master-data
+           .
+
+       find-or-add-species-recon-entry section.
+           move 0 to found-recon-index
+           set recon-index to 1
+           perform until recon-index > recon-species-count
+                   or found-recon-index not = 0
+               if recon-common-name (recon-index)
+                       = sought-common-name-recon
+                   move recon-index to found-recon-index
+               else
+                   set recon-index up by 1
+               end-if
+           end-perform
+           if found-recon-index = 0
+                   and recon-species-count < SPECIES-RECON-TABLE-SIZE
+               add 1 to recon-species-count
+               move sought-common-name-recon
+                   to recon-common-name (recon-species-count)
+               move 0 to recon-seq-count (recon-species-count)
+               move 0 to recon-seq-total (recon-species-count)
+               move 0 to recon-master-count (recon-species-count)
+               move 0 to recon-master-total (recon-species-count)
+               move recon-species-count to found-recon-index
+           end-if
+           .
+
+       compare-species-totals section.
+           perform varying recon-index from 1 by 1
+                   until recon-index > recon-species-count
+               if recon-seq-count (recon-index)
+                       not = recon-master-count (recon-index)
+                   or recon-seq-total (recon-index)
+                       not = recon-master-total (recon-index)
+                   perform log-species-mismatch
+               end-if
+           end-perform
+           .
+
+       log-species-mismatch section.
+           move recon-common-name (recon-index) to rr-common-name
+           move recon-seq-count (recon-index) to rr-seq-count-display
+           move recon-seq-total (recon-index) to rr-seq-total-display
+           move recon-master-count (recon-index)
+               to rr-master-count-display
+           move recon-master-total (recon-index)
+               to rr-master-total-display
+           string "extract count=" rr-seq-count-display
+                   " total=" rr-seq-total-display
+                   " master count=" rr-master-count-display
+                   " total=" rr-master-total-display
+               delimited by size into rr-exception-text
+           write reconciliation-report-record
+           add 1 to exceptions-logged
+           .
