@@ -4,11 +4,18 @@
        01  alphanumeric-all        pic X(5) value all "*".
        01  numeric-zeroes          pic 9(5) value zeroes.
 
+       01  observer-phone          pic X(12) value "555-123-4567".
+       01  masked-observer-phone   pic X(12).
+
        procedure division.
            display alphanumeric-spaces
            display alphanumeric-zeroes
            display alphanumeric-all
            display numeric-zeroes
 
+           move all "*" to masked-observer-phone
+           move observer-phone (9:4) to masked-observer-phone (9:4)
+           display masked-observer-phone   *> Displays ********4567
+
            stop run
-           .
\ No newline at end of file
+           .
