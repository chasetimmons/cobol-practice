@@ -1,13 +1,45 @@
-       linkage section.
-       01  by-reference        binary-char.
-       01  by-content          binary-char.
-       01  by-value            binary-char.
-
-       procedure division using by-reference
-                                by-content
-                                by-value.
-               add 1 to by-reference
-               add 1 to by-content
-               add 1 to by-value
-               goback
-               .
\ No newline at end of file
+       working-storage section.
+       01  days-in-month           pic 9(2).
+       01  days-in-month-table     pic 9(2) occurs 12
+                                       indexed by month-index
+                                       values 31,28,31,30,31,30,
+                                           31,31,30,31,30,31.
+       01  leap-year-flag          pic X value "N".
+           88  is-leap-year            value "Y".
+           88  is-not-leap-year        value "N".
+
+       linkage section.
+       01  day-to-validate         pic 9(2).
+       01  month-to-validate       pic 9(2).
+       01  year-to-validate        pic 9(4).
+       01  date-is-valid-flag      pic X.
+
+       procedure division using by reference day-to-validate
+                                by reference month-to-validate
+                                by reference year-to-validate
+                                by reference date-is-valid-flag.
+               move "Y" to date-is-valid-flag
+               set is-not-leap-year to true
+               if function mod(year-to-validate, 4) = 0
+                       and (function mod(year-to-validate, 100) not = 0
+                           or function mod(year-to-validate, 400) = 0)
+                   set is-leap-year to true
+               end-if
+               if month-to-validate < 1 or month-to-validate > 12
+                   move "N" to date-is-valid-flag
+               else
+                   move days-in-month-table (month-to-validate)
+                       to days-in-month
+                   if month-to-validate = 2 and is-leap-year
+                       move 29 to days-in-month
+                   end-if
+                   if day-to-validate < 1
+                           or day-to-validate > days-in-month
+                       move "N" to date-is-valid-flag
+                   end-if
+               end-if
+               if year-to-validate < 1900 or year-to-validate > 2099
+                   move "N" to date-is-valid-flag
+               end-if
+               goback
+               .
