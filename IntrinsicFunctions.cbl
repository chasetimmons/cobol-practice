@@ -1,49 +1,262 @@
-       working-storage section.
-       01  my-numeric                  pic 99.
-
-       01  my-alphanumeric             pic X(15).
-       01  edited-alphanumeric         pic X(15).
-
-       78  MINIMUM-RANDOM-NUMBER       value 0.
-       78  MAXIMUM-RANDOM-NUMBER       value 99.
-
-       01  today.
-           05  year                    pic 9(4).
-           05  month                   pic 9(2).
-           05  #day                    pic 9(2).
-
-       procedure division.
-           move function mod(5,2) to my-numeric
-           display my-numeric
-           move function max(1,2,3,4,5) to my-numeric
-           display my-numeric
-           move function min(1,2,3,4,5) to my-numeric
-           display my-numeric
-           move function mean(1,2,3,4,5) to my-numeric
-           display my-numeric
-           move function range(1,2,3,4,5) to my-numeric
-           display my-numeric
-           move function sqrt(4) to my-numeric
-           display my-numeric
-
-           move "Micro Focus" to my-alphanumeric
-           display my-alphanumeric
-           move function length(my-alphanumeric) to my-numeric
-           display my-numeric
-           move function upper-case(my-alphanumeric)
-               to edited-alphanumeric
-           display edited-alphanumeric
-           move function lower-case(my-alphanumeric)
-               to edited-alphanumeric
-           display edited-alphanumeric
-
-           compute my-numeric = function random *
-               (MAXIMUM-RANDOM-NUMBER - MINIMUM-RANDOM-NUMBER + 1)
-               + MINIMUM-RANDOM-NUMBER
-           display my-numeric
-
-           move function current-date to today
-           display today
-
-           stop run
-           .
\ No newline at end of file
+       input-output section.
+           select bird-master-data assign "bird-data.dat"
+               organization indexed
+               access dynamic
+               record key record-key
+               alternate record key common-name with duplicates
+               alternate record key #date with duplicates
+               file status master-file-status-code.
+
+           select bird-spotting-data assign "bird-data.txt"
+               organization sequential
+               file status file-status-code.
+
+       file section.
+       FD  bird-master-data.    *> indexed master, for the sample picker
+       01  bird-master-record.
+           05  record-key              pic 9(3).
+           05  filler                  pic X.
+           copy bird-spotting-record.
+           05  status-flag             pic X.
+               88  record-active       value "A".
+               88  record-voided       value "V".
+           05  void-reason-code        pic X(2).
+           05  filler                  pic X(2).
+
+       FD  bird-spotting-data.    *> daily sequential extract
+       01  bird-spotting-record.
+           copy bird-spotting-record.
+           copy bird-spotting-status.
+
+       working-storage section.
+       78  MAX-SIGHTINGS               value 500.
+       01  sighting-table.
+           05  sighting-entry           occurs MAX-SIGHTINGS
+                                         indexed by sighting-index.
+               10  loaded-common-name      pic X(16).
+               10  loaded-bird-count       pic 9(4).
+       01  sighting-count           pic 9(3) value 0.
+
+       78  MAX-SPECIES                 value 100.
+       01  species-stats-table.
+           05  species-stats-entry      occurs MAX-SPECIES
+                                         indexed by species-index.
+               10  stat-common-name        pic X(16).
+               10  stat-count              pic 9(4).
+               10  stat-total              pic 9(6).
+               10  stat-max                pic 9(4).
+               10  stat-min                pic 9(4).
+       01  species-stats-count      pic 9(3) value 0.
+       01  found-species-index      pic 9(3).
+       01  stat-mean                pic 9(6)V9(2).
+       01  stat-range               pic 9(4).
+
+       78  MINIMUM-RANDOM-NUMBER    value 0.
+       78  MAXIMUM-RANDOM-NUMBER    value 99.
+       01  sample-size              pic 9(2) value 5.
+       01  samples-picked           pic 9(2).
+       01  sample-pick              pic 9(3).
+       01  random-seed              pic 9(4).
+       01  already-picked-table     pic 9(3) occurs 20
+                                        indexed by pick-check-index.
+       01  pick-is-duplicate-flag   pic X value "N".
+           88  pick-is-duplicate       value "Y".
+           88  pick-is-unique          value "N".
+
+       78  MAX-MASTER-KEYS          value 500.
+       01  master-key-table.
+           05  master-key-entry         pic 9(3)
+                                         occurs MAX-MASTER-KEYS
+                                         indexed by key-table-index.
+       01  master-key-count         pic 9(3) value 0.
+
+       01  end-of-file              pic 9.
+       01  file-status-code.
+           05  status-key-1         pic X.
+           05  status-key-2         pic X.
+       01  master-file-status-code.
+           05  master-status-key-1  pic X.
+           05  master-status-key-2  pic X.
+
+       01  batch-program-name pic X(20) value "IntrinsicFunctions".
+
+       procedure division.
+           copy run-banner.
+           perform load-sighting-table
+           perform accumulate-species-statistics
+           perform bird-count-statistics-report
+           perform random-sample-reverification-picker
+           stop run
+           .
+
+       load-sighting-table section.
+           move 0 to sighting-count
+           open input bird-spotting-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read bird-spotting-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if record-active of bird-spotting-record
+                               and sighting-count < MAX-SIGHTINGS
+                           add 1 to sighting-count
+                           set sighting-index to sighting-count
+                           move common-name of bird-spotting-record to
+                               loaded-common-name (sighting-index)
+                           move bird-count of bird-spotting-record to
+                               loaded-bird-count (sighting-index)
+                       end-if
+               end-read
+           end-perform
+           close bird-spotting-data
+           .
+
+       accumulate-species-statistics section.
+           move 0 to species-stats-count
+           set sighting-index to 1
+           perform until sighting-index > sighting-count
+               perform find-or-add-species-stats-entry
+               add 1 to stat-count (found-species-index)
+               add loaded-bird-count (sighting-index)
+                   to stat-total (found-species-index)
+               if stat-count (found-species-index) = 1
+                   move loaded-bird-count (sighting-index)
+                       to stat-max (found-species-index)
+                   move loaded-bird-count (sighting-index)
+                       to stat-min (found-species-index)
+               else
+                   if loaded-bird-count (sighting-index)
+                           > stat-max (found-species-index)
+                       move loaded-bird-count (sighting-index)
+                           to stat-max (found-species-index)
+                   end-if
+                   if loaded-bird-count (sighting-index)
+                           < stat-min (found-species-index)
+                       move loaded-bird-count (sighting-index)
+                           to stat-min (found-species-index)
+                   end-if
+               end-if
+               set sighting-index up by 1
+           end-perform
+           .
+
+       find-or-add-species-stats-entry section.
+           move 0 to found-species-index
+           set species-index to 1
+           perform until species-index > species-stats-count
+                   or found-species-index not = 0
+               if stat-common-name (species-index)
+                       = loaded-common-name (sighting-index)
+                   move species-index to found-species-index
+               else
+                   set species-index up by 1
+               end-if
+           end-perform
+           if found-species-index = 0
+                   and species-stats-count < MAX-SPECIES
+               add 1 to species-stats-count
+               move loaded-common-name (sighting-index)
+                   to stat-common-name (species-stats-count)
+               move 0 to stat-count (species-stats-count)
+               move 0 to stat-total (species-stats-count)
+               move species-stats-count to found-species-index
+           end-if
+           .
+
+       bird-count-statistics-report section.
+           display "Bird-count statistics by species -"
+           perform varying species-index from 1 by 1
+                   until species-index > species-stats-count
+               move 0 to stat-mean
+               if stat-count (species-index) > 0
+                   compute stat-mean rounded =
+                       stat-total (species-index)
+                       / stat-count (species-index)
+               end-if
+               compute stat-range =
+                   stat-max (species-index) - stat-min (species-index)
+               display "  " stat-common-name (species-index)
+                   " sightings=" stat-count (species-index)
+                   " mean=" stat-mean
+                   " max=" stat-max (species-index)
+                   " min=" stat-min (species-index)
+                   " range=" stat-range
+           end-perform
+           .
+
+       random-sample-reverification-picker section.
+           perform load-master-record-keys
+           perform seed-random-generator
+           move 0 to samples-picked
+           if master-key-count > 0
+               display "Record keys picked for re-verification -"
+               open input bird-master-data
+               perform pick-one-sample
+                   until samples-picked >= sample-size
+                   or samples-picked >= master-key-count
+               close bird-master-data
+           end-if
+           .
+
+       seed-random-generator section.
+           *> vary the seed run to run so the reverification sample
+           *> isn't the same records every time
+           move function current-date (13:4) to random-seed
+           compute sample-pick = function random (random-seed)
+           .
+
+       load-master-record-keys section.
+           move 0 to master-key-count
+           open input bird-master-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read bird-master-data next record
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if record-active of bird-master-record
+                               and master-key-count < MAX-MASTER-KEYS
+                           add 1 to master-key-count
+                           move record-key
+                               to master-key-entry (master-key-count)
+                       end-if
+               end-read
+           end-perform
+           close bird-master-data
+           .
+
+       pick-one-sample section.
+           set pick-is-duplicate to true
+           perform until pick-is-unique
+               compute sample-pick = function random *
+                   (master-key-count - MINIMUM-RANDOM-NUMBER)
+                   + MINIMUM-RANDOM-NUMBER + 1
+               perform check-sample-pick-is-new
+           end-perform
+           add 1 to samples-picked
+           move sample-pick to already-picked-table (samples-picked)
+           set key-table-index to sample-pick
+           move master-key-entry (key-table-index) to record-key
+           read bird-master-data
+               invalid key
+                   display "  record key " record-key " not found"
+               not invalid key
+                   display "  " record-key " "
+                       common-name of bird-master-record " "
+                       bird-count of bird-master-record
+           end-read
+           .
+
+       check-sample-pick-is-new section.
+           set pick-is-unique to true
+           set pick-check-index to 1
+           perform until pick-check-index > samples-picked
+                   or pick-is-duplicate
+               if already-picked-table (pick-check-index) = sample-pick
+                   set pick-is-duplicate to true
+               else
+                   set pick-check-index up by 1
+               end-if
+           end-perform
+           .
