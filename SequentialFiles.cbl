@@ -1,74 +1,312 @@
-       input-output section.
-           select bird-spotting-data assign "bird-data.txt"
-               organization sequential
-               file status file-status-code.
-
-       file section.
-       FD  bird-spotting-data.    *> File Description
-       01  bird-spotting-record.  *> 
-           05  #date.
-               10  #day                pic 9(2).
-               10  filler              pic X.
-               10  month               pic 9(2).
-               10  filler              pic X.
-               10  year                pic 9(4).
-               10  filler              pic X(2).
-           05  #name.
-               10  common-name         pic X(16).
-               10  scientific-name     pic X(24).
-           05  bird-count              pic 9(4).
-           05  filler                  pic X(2).
-
-       working-storage section.
-       01  end-of-file         pic 9.
-       01  file-status-code.
-           05  status-key-1    pic X.
-           05  status-key-2    pic X.
-
-       procedure division.
-           perform read-first-record
-           perform read-all-data
-
-           goback 
-           .
-
-       read-first-record section.
-           open input bird-spotting-data
-           read bird-spotting-data
-           display bird-spotting-record
-           close bird-spotting-data
-           .
-
-       read-all-data section.
-           open input bird-spotting-data
-           set end-of-file to 1 *> FALSE
-           perform until end-of-file = 0 *> TRUE
-               perform check-file-status-code
-               read bird-spotting-data
-                   at end
-                       set end-of-file to 0 *> TRUE
-                   not at end
-                       display bird-spotting-record
-               end-read  
-           end-perform
-           close bird-spotting-data
-           .
-
-       read-data section.
-           open input bird-spotting-data
-           *> Read some data!
-           close bird-spotting-data
-           .
-
-       write-data section.
-           open output bird-spotting-data
-           *> Write some data!
-           close bird-spotting-data
-           .
-
-       check-file-status-code section.
-           if file-status-code not equal "00"
-               display "Error Code " file-status-code
-               goback
-           end-if
-           .
\ No newline at end of file
+       input-output section.
+           select bird-spotting-data assign "bird-data.txt"
+               organization sequential
+               file status file-status-code.
+
+           select sorted-bird-data assign "bird-data-sorted.txt"
+               organization sequential
+               file status sorted-file-status-code.
+
+           select species-bird-data assign "bird-data-species.txt"
+               organization sequential
+               file status species-file-status-code.
+
+           select date-sort-work-file assign "bird-sort-date.tmp".
+
+           select species-sort-work-file assign "bird-sort-species.tmp".
+
+       file section.
+       FD  bird-spotting-data.    *> File Description
+       01  bird-spotting-record.  *>
+           copy bird-spotting-record.
+           copy bird-spotting-status.
+
+       FD  sorted-bird-data.    *> chronological (by date) extract
+       01  srt-bird-record.
+           05  srt-day             pic 9(2).
+           05  filler              pic X.
+           05  srt-month           pic 9(2).
+           05  filler              pic X.
+           05  srt-year            pic 9(4).
+           05  filler              pic X(2).
+           05  srt-common-name     pic X(16).
+           05  srt-scientific-name pic X(24).
+           05  srt-bird-count      pic 9(4).
+           copy bird-spotting-status.
+
+       FD  species-bird-data.    *> grouped-by-species extract
+       01  spc-bird-record.
+           05  spc-day             pic 9(2).
+           05  filler              pic X.
+           05  spc-month           pic 9(2).
+           05  filler              pic X.
+           05  spc-year            pic 9(4).
+           05  filler              pic X(2).
+           05  spc-common-name     pic X(16).
+           05  spc-scientific-name pic X(24).
+           05  spc-bird-count      pic 9(4).
+           copy bird-spotting-status.
+
+       SD  date-sort-work-file.
+       01  date-sort-record.
+           05  dsw-day             pic 9(2).
+           05  filler              pic X.
+           05  dsw-month           pic 9(2).
+           05  filler              pic X.
+           05  dsw-year            pic 9(4).
+           05  filler              pic X(2).
+           05  dsw-common-name     pic X(16).
+           05  dsw-scientific-name pic X(24).
+           05  dsw-bird-count      pic 9(4).
+           05  filler              pic X(2).
+
+       SD  species-sort-work-file.
+       01  species-sort-record.
+           05  ssw-day             pic 9(2).
+           05  filler              pic X.
+           05  ssw-month           pic 9(2).
+           05  filler              pic X.
+           05  ssw-year            pic 9(4).
+           05  filler              pic X(2).
+           05  ssw-common-name     pic X(16).
+           05  ssw-scientific-name pic X(24).
+           05  ssw-bird-count      pic 9(4).
+           05  filler              pic X(2).
+
+       working-storage section.
+       01  end-of-file             pic 9.
+       01  file-status-code.
+           05  status-key-1        pic X.
+           05  status-key-2        pic X.
+       01  sorted-file-status-code.
+           05  sorted-status-key-1 pic X.
+           05  sorted-status-key-2 pic X.
+       01  species-file-status-code.
+           05  species-status-key-1 pic X.
+           05  species-status-key-2 pic X.
+       01  sighting-count          pic 9(2).
+       01  new-date-input          pic X(10).
+       01  species-subtotal        pic 9(6).
+       01  species-grand-total     pic 9(6).
+       01  prior-common-name       pic X(16).
+       01  first-species-line      pic 9.
+           88  first-species-in-run    value 1.
+       01  sought-common-name      pic X(16).
+       01  line-abundance-band     pic X(10).
+
+       01  date-is-valid-flag        pic X value "Y".
+           88  sighting-date-is-valid    value "Y".
+           88  sighting-date-is-invalid  value "N".
+       01  sf-error-source-program   pic X(20) value "SequentialFiles".
+       01  sf-error-paragraph        pic X(30) value spaces.
+       01  sf-error-status-code      pic X(4)  value spaces.
+       01  sf-error-message-text     pic X(60).
+
+       01  batch-program-name pic X(20) value "SequentialFiles".
+
+       procedure division.
+           copy run-banner.
+           perform read-first-record
+           perform sort-by-date
+           perform read-all-data
+           perform species-subtotal-report
+           perform read-data
+           perform write-data
+           goback
+           .
+
+       read-first-record section.
+           open input bird-spotting-data
+           read bird-spotting-data
+           display bird-spotting-record
+           close bird-spotting-data
+           .
+
+       sort-by-date section.
+           sort date-sort-work-file
+               on ascending key dsw-year dsw-month dsw-day
+               using bird-spotting-data
+               giving sorted-bird-data
+           .
+
+       read-all-data section.
+           open input sorted-bird-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               perform check-sorted-file-status-code
+               read sorted-bird-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if record-active of srt-bird-record
+                           display srt-bird-record
+                       end-if
+               end-read
+           end-perform
+           close sorted-bird-data
+           .
+
+       read-data section.
+           display "Common name to look up?"
+           accept sought-common-name
+           open input bird-spotting-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               perform check-file-status-code
+               read bird-spotting-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if common-name = sought-common-name
+                               and record-active of bird-spotting-record
+                           display bird-spotting-record
+                       end-if
+               end-read
+           end-perform
+           close bird-spotting-data
+           .
+
+       write-data section.
+           open extend bird-spotting-data
+           display "How many sightings to add?"
+           accept sighting-count
+           perform add-one-entry sighting-count times
+           close bird-spotting-data
+           .
+
+       add-one-entry section.
+           display "Common name?"
+           accept common-name
+           display "Scientific name?"
+           accept scientific-name
+           display "Date seen (DD/MM/YYYY)?"
+           accept new-date-input
+           move new-date-input to #date
+           display "Bird count?"
+           accept bird-count
+           display "Observer ID?"
+           accept observer-id
+           perform validate-sighting-date
+           if sighting-date-is-invalid
+               display "Rejected - " new-date-input
+                   " is not a valid sighting date"
+           else
+               perform stamp-entry-date
+               set record-active of bird-spotting-record to true
+               write bird-spotting-record
+           end-if
+           .
+
+       stamp-entry-date section.
+           *> entry-date records when the sighting was logged, as
+           *> distinct from #date, when the bird was actually seen
+           move function current-date(1:4) to entry-year
+           move function current-date(5:2) to entry-month
+           move function current-date(7:2) to entry-day
+           .
+
+       validate-sighting-date section.
+           *> reuses Subprogram's day/month/year checker so every
+           *> program that keys a #date agrees on what is valid
+           set sighting-date-is-valid to true
+           call "Subprogram" using by reference #day
+                                    by reference month
+                                    by reference year
+                                    by reference date-is-valid-flag
+           if sighting-date-is-invalid
+               move "VALIDATE-SIGHTING-DATE" to sf-error-paragraph
+               move spaces to sf-error-status-code
+               move "Sighting date rejected by SequentialFiles"
+                   to sf-error-message-text
+               call "ErrorLogger"
+                   using by reference sf-error-source-program
+                         by reference sf-error-paragraph
+                         by reference sf-error-status-code
+                         by reference sf-error-message-text
+           end-if
+           .
+
+       check-file-status-code section.
+           if file-status-code not equal "00"
+               move "CHECK-FILE-STATUS-CODE" to sf-error-paragraph
+               move file-status-code to sf-error-status-code
+               move "I/O error on bird-spotting-data"
+                   to sf-error-message-text
+               call "ErrorLogger"
+                   using by reference sf-error-source-program
+                         by reference sf-error-paragraph
+                         by reference sf-error-status-code
+                         by reference sf-error-message-text
+               display "Error Code " file-status-code
+                   " - terminating run"
+               move 16 to return-code
+               close bird-spotting-data
+               stop run
+           end-if
+           .
+
+       check-sorted-file-status-code section.
+           if sorted-file-status-code not equal "00"
+               move "CHECK-SORTED-FILE-STATUS-CODE"
+                   to sf-error-paragraph
+               move sorted-file-status-code to sf-error-status-code
+               move "I/O error on sorted-bird-data"
+                   to sf-error-message-text
+               call "ErrorLogger"
+                   using by reference sf-error-source-program
+                         by reference sf-error-paragraph
+                         by reference sf-error-status-code
+                         by reference sf-error-message-text
+               display "Error Code " sorted-file-status-code
+                   " - terminating run"
+               move 16 to return-code
+               close sorted-bird-data
+               stop run
+           end-if
+           .
+
+       species-subtotal-report section.
+           sort species-sort-work-file
+               on ascending key ssw-common-name
+               using bird-spotting-data
+               giving species-bird-data
+           move 0 to species-subtotal
+           move 0 to species-grand-total
+           set first-species-in-run to true
+           open input species-bird-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read species-bird-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if record-active of spc-bird-record
+                           perform accumulate-species-line
+                       end-if
+               end-read
+           end-perform
+           if not first-species-in-run
+               display "  Subtotal " prior-common-name " "
+                   species-subtotal
+           end-if
+           display "Grand total all species " species-grand-total
+           close species-bird-data
+           .
+
+       accumulate-species-line section.
+           if first-species-in-run
+               move spc-common-name to prior-common-name
+               move 0 to first-species-line
+           end-if
+           if spc-common-name not equal prior-common-name
+               display "  Subtotal " prior-common-name " "
+                   species-subtotal
+               move 0 to species-subtotal
+               move spc-common-name to prior-common-name
+           end-if
+           call "AbundanceBand" using by reference spc-bird-count
+                                       by reference line-abundance-band
+           display spc-bird-record " " line-abundance-band
+           add spc-bird-count to species-subtotal
+           add spc-bird-count to species-grand-total
+           .
