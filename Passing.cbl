@@ -1,14 +1,29 @@
-       working-storage section.
-       01  by-reference        binary-char value 7.
-       01  by-content          binary-char value 7.
-       01  by-value            binary-char value 7.
-
-       procedure division.
-           call "Subprogram" using by reference by-reference
-                                   by content by-content
-                                   by value by-value
-           display by-reference
-           display by-content
-           display by-value
-           goback
-           .
+       working-storage section.
+       01  sample-day              pic 9(2) value 31.
+       01  sample-month            pic 9(2) value 2.
+       01  sample-year             pic 9(4) value 2026.
+       01  date-is-valid-flag      pic X value "Y".
+       01  error-source-program    pic X(20) value "Passing".
+       01  error-source-paragraph  pic X(30) value "0000-MAINLINE".
+       01  error-status-code       pic X(4)  value spaces.
+       01  error-message-text      pic X(60).
+
+       procedure division.
+           call "Subprogram" using by reference sample-day
+                                   by reference sample-month
+                                   by reference sample-year
+                                   by reference date-is-valid-flag
+           display "DATE VALID: " date-is-valid-flag
+
+           if date-is-valid-flag = "N"
+               move "Sample date failed validation in Subprogram"
+                   to error-message-text
+               call "ErrorLogger"
+                   using by reference error-source-program
+                         by reference error-source-paragraph
+                         by reference error-status-code
+                         by reference error-message-text
+           end-if
+
+           goback
+           .
