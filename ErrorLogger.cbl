@@ -0,0 +1,43 @@
+       input-output section.
+           select error-log-data assign "error-log.txt"
+               organization sequential
+               file status error-log-file-status-code.
+
+       file section.
+       FD  error-log-data.    *> one logged error per record
+       01  error-log-record.
+           05  log-source-program  pic X(20).
+           05  filler              pic X.
+           05  log-paragraph-name  pic X(30).
+           05  filler              pic X.
+           05  log-status-code     pic X(4).
+           05  filler              pic X.
+           05  log-error-message   pic X(60).
+           05  filler              pic X.
+           05  log-error-timestamp pic X(21).
+
+       working-storage section.
+       01  error-log-file-status-code.
+           05  error-log-status-key-1 pic X.
+           05  error-log-status-key-2 pic X.
+
+       linkage section.
+       01  error-source-program    pic X(20).
+       01  error-source-paragraph  pic X(30).
+       01  error-status-code       pic X(4).
+       01  error-message-text      pic X(60).
+
+       procedure division using by reference error-source-program
+                                by reference error-source-paragraph
+                                by reference error-status-code
+                                by reference error-message-text.
+               open extend error-log-data
+               move error-source-program to log-source-program
+               move error-source-paragraph to log-paragraph-name
+               move error-status-code to log-status-code
+               move error-message-text to log-error-message
+               move function current-date to log-error-timestamp
+               write error-log-record
+               close error-log-data
+               goback
+               .
