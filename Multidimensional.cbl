@@ -1,28 +1,390 @@
-       working-storage section.
-       78  GRID-SIZE           value 8.
-       01  #cell-name          typedef.
-           05  #file           pic X.
-           05  rank            pic 9.
-       01  chessboard.
-           05  x-positions     occurs GRID-SIZE.
-               10  y-positions occurs GRID-SIZE.
-                   15 cell     #cell-name.
-       01  letters             pic X occurs GRID-SIZE
-                                     values "a", "b", "c", "d",
-                                            "e", "f", "g", "h"
-
-       procedure division.
-           *> Initialize cell names
-           declare x as binary-char
-           declare y as binary-char
-           perform varying x from 1 by 1 until x > GRID-SIZE
-               perform varying y from 1 by 1 until y > GRID-SIZE
-                   move letters(x) to #file of cell(x, y)
-                   move y to cell::rank(x, y)
-               end-perform
-           end-perform
-
-           *> Display cell names
-
-           goback
-           .
\ No newline at end of file
+       input-output section.
+           select move-transaction-data assign "chess-moves-in.txt"
+               organization sequential
+               file status move-trans-file-status-code.
+
+           select move-log-data assign "chess-moves-log.txt"
+               organization sequential
+               file status move-log-file-status-code.
+
+           select optional saved-game-data assign "chess-save.txt"
+               organization sequential
+               file status saved-game-file-status-code.
+
+       file section.
+       FD  move-transaction-data.    *> requested moves, one per record
+       01  move-transaction-record.
+           05  mtd-from-file       pic X.
+           05  filler              pic X.
+           05  mtd-from-rank       pic 9.
+           05  filler              pic X.
+           05  mtd-to-file         pic X.
+           05  filler              pic X.
+           05  mtd-to-rank         pic 9.
+
+       FD  move-log-data.    *> every move attempted, legal or not
+       01  move-log-record.
+           05  log-move-number     pic 9(4).
+           05  filler              pic X.
+           05  log-from-file       pic X.
+           05  log-from-rank       pic 9.
+           05  filler              pic X.
+           05  log-to-file         pic X.
+           05  log-to-rank         pic 9.
+           05  filler              pic X.
+           05  log-moved-piece     pic X(2).
+           05  filler              pic X.
+           05  log-move-result     pic X(7).
+               88  move-was-legal      value "LEGAL  ".
+               88  move-was-illegal    value "ILLEGAL".
+
+       FD  saved-game-data.    *> one occupied/empty cell per record
+       01  saved-cell-record.
+           05  saved-file          pic X.
+           05  filler              pic X.
+           05  saved-rank          pic 9.
+           05  filler              pic X.
+           05  saved-occupant      pic X(2).
+           05  filler              pic X(2).
+
+       working-storage section.
+       78  GRID-SIZE           value 8.
+       01  #cell-name          typedef.
+           05  #file           pic X.
+           05  rank            pic 9.
+           05  occupant        pic X(2).
+       01  chessboard.
+           05  x-positions     occurs GRID-SIZE.
+               10  y-positions occurs GRID-SIZE.
+                   15 cell     #cell-name.
+       01  letters             pic X occurs GRID-SIZE
+                                     indexed by letter-index
+                                     values "a", "b", "c", "d",
+                                            "e", "f", "g", "h".
+       01  back-rank-piece-table pic X occurs GRID-SIZE
+                                     values "R", "N", "B", "Q",
+                                            "K", "B", "N", "R".
+
+       01  end-of-file             pic 9.
+       01  move-trans-file-status-code.
+           05  move-trans-status-key-1 pic X.
+           05  move-trans-status-key-2 pic X.
+       01  move-log-file-status-code.
+           05  move-log-status-key-1   pic X.
+           05  move-log-status-key-2   pic X.
+       01  saved-game-file-status-code.
+           05  saved-game-status-key-1 pic X.
+           05  saved-game-status-key-2 pic X.
+
+       01  move-number             pic 9(4) value 0.
+       01  sought-file             pic X.
+       01  found-file-index        pic 9 value 0.
+       01  from-x                  pic 9.
+       01  from-y                  pic 9.
+       01  to-x                    pic 9.
+       01  to-y                    pic 9.
+       01  move-legal-flag         pic X value "Y".
+           88  move-is-legal           value "Y".
+           88  move-is-illegal         value "N".
+       01  delta-x                 pic S9.
+       01  delta-y                 pic S9.
+       01  abs-delta-x             pic 9.
+       01  abs-delta-y             pic 9.
+       01  moving-piece-letter     pic X.
+       01  moving-piece-color      pic X.
+       01  batch-program-name pic X(20) value "Multidimensional".
+
+       procedure division.
+           copy run-banner.
+           declare x as binary-char
+           declare y as binary-char
+
+           perform initialize-cell-names
+           perform start-new-or-resumed-game
+           perform process-move-transactions
+           perform save-chessboard
+           perform print-board
+
+           goback
+           .
+
+       start-new-or-resumed-game section.
+           *> resume a prior run's saved position if one is on file,
+           *> otherwise this is a fresh game - set up the back ranks
+           open input saved-game-data
+           if saved-game-status-key-1 = "0"
+                   and saved-game-status-key-2 = "5"
+               close saved-game-data
+               perform place-starting-position
+           else
+               close saved-game-data
+               perform restore-chessboard
+           end-if
+           .
+
+       initialize-cell-names section.
+           perform varying x from 1 by 1 until x > GRID-SIZE
+               perform varying y from 1 by 1 until y > GRID-SIZE
+                   move letters (x) to #file of cell (x, y)
+                   move y to rank of cell (x, y)
+                   move spaces to occupant of cell (x, y)
+               end-perform
+           end-perform
+           .
+
+       place-starting-position section.
+           perform varying x from 1 by 1 until x > GRID-SIZE
+               move "W" to occupant of cell (x, 1) (1:1)
+               move back-rank-piece-table (x)
+                   to occupant of cell (x, 1) (2:1)
+               move "WP" to occupant of cell (x, 2)
+               move "BP" to occupant of cell (x, 7)
+               move "B" to occupant of cell (x, 8) (1:1)
+               move back-rank-piece-table (x)
+                   to occupant of cell (x, 8) (2:1)
+           end-perform
+           .
+
+       lookup-file-index section.
+           move 0 to found-file-index
+           set letter-index to 1
+           search letters
+               at end
+                   continue
+               when letters (letter-index) = sought-file
+                   move letter-index to found-file-index
+           end-search
+           .
+
+       process-move-transactions section.
+           open input move-transaction-data
+           open extend move-log-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read move-transaction-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       perform apply-one-move-transaction
+               end-read
+           end-perform
+           close move-transaction-data
+           close move-log-data
+           .
+
+       apply-one-move-transaction section.
+           add 1 to move-number
+           move mtd-from-file to sought-file
+           perform lookup-file-index
+           move found-file-index to from-x
+           move mtd-from-rank to from-y
+           move mtd-to-file to sought-file
+           perform lookup-file-index
+           move found-file-index to to-x
+           move mtd-to-rank to to-y
+           perform check-move-legality
+           move spaces to log-moved-piece
+           if move-is-legal
+               move occupant of cell (from-x, from-y) to log-moved-piece
+               move occupant of cell (from-x, from-y)
+                   to occupant of cell (to-x, to-y)
+               move spaces to occupant of cell (from-x, from-y)
+               set move-was-legal to true
+           else
+               set move-was-illegal to true
+           end-if
+           perform write-move-log-record
+           .
+
+       check-move-legality section.
+           set move-is-legal to true
+           if from-x = 0 or to-x = 0
+                   or from-y < 1 or from-y > GRID-SIZE
+                   or to-y < 1 or to-y > GRID-SIZE
+               set move-is-illegal to true
+           else
+               if occupant of cell (from-x, from-y) = spaces
+                   set move-is-illegal to true
+               else
+                   if occupant of cell (to-x, to-y) (1:1) =
+                           occupant of cell (from-x, from-y) (1:1)
+                       and occupant of cell (to-x, to-y)
+                           not = spaces
+                       set move-is-illegal to true
+                   end-if
+               end-if
+           end-if
+           if move-is-legal
+               perform check-piece-specific-legality
+           end-if
+           .
+
+       check-piece-specific-legality section.
+           move occupant of cell (from-x, from-y) (1:1)
+               to moving-piece-color
+           move occupant of cell (from-x, from-y) (2:1)
+               to moving-piece-letter
+           compute delta-x = to-x - from-x
+           compute delta-y = to-y - from-y
+           move function abs(delta-x) to abs-delta-x
+           move function abs(delta-y) to abs-delta-y
+           evaluate moving-piece-letter
+               when "P"
+                   perform check-pawn-move
+               when "N"
+                   perform check-knight-move
+               when "B"
+                   perform check-bishop-move
+               when "R"
+                   perform check-rook-move
+               when "Q"
+                   perform check-queen-move
+               when "K"
+                   perform check-king-move
+               when other
+                   set move-is-illegal to true
+           end-evaluate
+           .
+
+       check-pawn-move section.
+           *> white advances toward higher ranks, black toward lower;
+           *> straight moves must land on an empty square, diagonal
+           *> moves of one square are only legal onto an occupied
+           *> square (a capture)
+           if moving-piece-color = "W"
+               if delta-x = 0 and delta-y = 1
+                       and occupant of cell (to-x, to-y) = spaces
+                   continue
+               else
+                   if delta-x = 0 and delta-y = 2 and from-y = 2
+                           and occupant of cell (to-x, to-y) = spaces
+                           and occupant of cell (from-x, from-y + 1)
+                               = spaces
+                       continue
+                   else
+                       if abs-delta-x = 1 and delta-y = 1
+                               and occupant of cell (to-x, to-y)
+                                   not = spaces
+                           continue
+                       else
+                           set move-is-illegal to true
+                       end-if
+                   end-if
+               end-if
+           else
+               if delta-x = 0 and delta-y = -1
+                       and occupant of cell (to-x, to-y) = spaces
+                   continue
+               else
+                   if delta-x = 0 and delta-y = -2 and from-y = 7
+                           and occupant of cell (to-x, to-y) = spaces
+                           and occupant of cell (from-x, from-y - 1)
+                               = spaces
+                       continue
+                   else
+                       if abs-delta-x = 1 and delta-y = -1
+                               and occupant of cell (to-x, to-y)
+                                   not = spaces
+                           continue
+                       else
+                           set move-is-illegal to true
+                       end-if
+                   end-if
+               end-if
+           end-if
+           .
+
+       check-knight-move section.
+           if (abs-delta-x = 1 and abs-delta-y = 2)
+                   or (abs-delta-x = 2 and abs-delta-y = 1)
+               continue
+           else
+               set move-is-illegal to true
+           end-if
+           .
+
+       check-bishop-move section.
+           if abs-delta-x = abs-delta-y and abs-delta-x > 0
+               continue
+           else
+               set move-is-illegal to true
+           end-if
+           .
+
+       check-rook-move section.
+           if (delta-x = 0 and delta-y not = 0)
+                   or (delta-y = 0 and delta-x not = 0)
+               continue
+           else
+               set move-is-illegal to true
+           end-if
+           .
+
+       check-queen-move section.
+           if (delta-x = 0 or delta-y = 0 or abs-delta-x = abs-delta-y)
+                   and (delta-x not = 0 or delta-y not = 0)
+               continue
+           else
+               set move-is-illegal to true
+           end-if
+           .
+
+       check-king-move section.
+           if abs-delta-x <= 1 and abs-delta-y <= 1
+                   and (delta-x not = 0 or delta-y not = 0)
+               continue
+           else
+               set move-is-illegal to true
+           end-if
+           .
+
+       write-move-log-record section.
+           move move-number to log-move-number
+           move mtd-from-file to log-from-file
+           move mtd-from-rank to log-from-rank
+           move mtd-to-file to log-to-file
+           move mtd-to-rank to log-to-rank
+           write move-log-record
+           .
+
+       save-chessboard section.
+           open output saved-game-data
+           perform varying x from 1 by 1 until x > GRID-SIZE
+               perform varying y from 1 by 1 until y > GRID-SIZE
+                   move #file of cell (x, y) to saved-file
+                   move rank of cell (x, y) to saved-rank
+                   move occupant of cell (x, y) to saved-occupant
+                   write saved-cell-record
+               end-perform
+           end-perform
+           close saved-game-data
+           .
+
+       restore-chessboard section.
+           open input saved-game-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read saved-game-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       move saved-file to sought-file
+                       perform lookup-file-index
+                       move saved-rank to y
+                       move saved-occupant
+                           to occupant of cell (found-file-index, y)
+               end-read
+           end-perform
+           close saved-game-data
+           .
+
+       print-board section.
+           perform varying x from 1 by 1 until x > GRID-SIZE
+               perform varying y from 1 by 1 until y > GRID-SIZE
+                   if occupant of cell (x, y) not = spaces
+                       display #file of cell (x, y) rank of cell (x, y)
+                           " " occupant of cell (x, y)
+                   end-if
+               end-perform
+           end-perform
+           .
