@@ -1,36 +1,202 @@
-       working-storage section.
-       01  person              typedef.
-           05  #name.
-               10  first-name  pic X(15).
-               10  last-name   pic X(15).
-           03  gender          pic X.
-               88  female      value "F" "f".
-               88  male        value "M" "m".
-               88  #other      value "O" "o".
-               88  valid       value "F" "f" "M" "m" "O" "o".
-       01  switch              pic 9 value 1.
-           88 switch-on        value 0.
-           88 switch-off       value 1.
-       01  my-person           person.
-
-       procedure division.
-           move "M" to my-person::gender
-           move "Smith" to my-person::last-name
-           set my-person::female to true
-
-           evaluate true
-               when my-person::female
-                   display "Hello, Mrs. " my-person::last-name
-               when my-person::male
-                   display "Hello, Mr. " my-person::last-name
-               when other
-                   display "Hello, Mx. " my-person::last-name
-           end-evaluate
-
-           set switch-on to true
-           display switch
-           set switch-off to true
-           display switch
-
-           goback
-           .
\ No newline at end of file
+       input-output section.
+           select observer-master-data assign "observer-data.dat"
+               organization indexed
+               access dynamic
+               record key observer-id
+               file status observer-file-status-code.
+
+           select observer-transaction-data
+               assign "observer-trans.txt"
+               organization sequential
+               file status obs-trans-file-status-code.
+
+           select bird-master-data assign "bird-data.dat"
+               organization indexed
+               access dynamic
+               record key record-key
+               alternate record key common-name with duplicates
+               alternate record key #date with duplicates
+               file status master-file-status-code.
+
+       file section.
+       FD  observer-master-data.    *> registered bird-count observers
+       01  observer-record.
+           copy observer-record.
+
+       FD  bird-master-data.    *> indexed sighting master - the source
+                                 *> of the official population total
+       01  bird-master-record.
+           05  record-key              pic 9(3).
+           05  filler                  pic X.
+           copy bird-spotting-record.
+           05  status-flag             pic X.
+               88  record-active       value "A".
+               88  record-voided       value "V".
+           05  void-reason-code        pic X(2).
+           05  certification-flag      pic X.
+               88  sighting-certified      value "Y".
+               88  sighting-uncertified    value "N".
+           05  filler                  pic X.
+
+       FD  observer-transaction-data.    *> new/changed observer details
+       01  observer-transaction-record.
+           05  obs-trans-id            pic 9(4).
+           05  filler                  pic X.
+           05  obs-trans-full-name     pic X(31).
+           05  filler                  pic X.
+           05  obs-trans-gender        pic X.
+           05  filler                  pic X.
+           05  obs-trans-certified-flag pic X.
+           05  filler                  pic X.
+           05  obs-trans-population-count pic 9(6).
+           05  filler                  pic X.
+           05  obs-trans-phone         pic X(12).
+
+       working-storage section.
+       01  end-of-file             pic 9.
+       01  observer-file-status-code.
+           05  observer-status-key-1   pic X.
+           05  observer-status-key-2   pic X.
+       01  obs-trans-file-status-code.
+           05  obs-trans-status-key-1  pic X.
+           05  obs-trans-status-key-2  pic X.
+       01  master-file-status-code.
+           05  master-status-key-1     pic X.
+           05  master-status-key-2     pic X.
+       01  gender-input-valid-flag pic X value "Y".
+           88  gender-input-valid      value "Y".
+           88  gender-input-invalid    value "N".
+       01  official-population-total   pic 9(9).
+       01  unofficial-population-total pic 9(9).
+       01  masked-observer-phone       pic X(12).
+       01  batch-program-name pic X(20) value "Level88".
+
+       procedure division.
+           copy run-banner.
+           perform load-observer-master
+           perform print-official-population-report
+           goback
+           .
+
+       load-observer-master section.
+           open input observer-transaction-data
+           open i-o observer-master-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read observer-transaction-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       perform load-one-observer
+               end-read
+           end-perform
+           close observer-transaction-data
+           close observer-master-data
+           .
+
+       load-one-observer section.
+           move obs-trans-gender to gender of observer-person
+           perform validate-gender-input
+           if gender-input-valid
+               move obs-trans-id         to observer-id
+               unstring obs-trans-full-name
+                   delimited by space
+                   into first-name of observer-person
+                       last-name of observer-person
+               end-unstring
+               move obs-trans-certified-flag
+                   to certified-observer-flag
+               move obs-trans-population-count
+                   to population-count-submitted
+               move obs-trans-phone
+                   to observer-phone
+               write observer-record
+                   invalid key
+                       display "Observer " obs-trans-id
+                           " already on file"
+                   not invalid key
+                       display "Observer " obs-trans-id
+                           " registered"
+               end-write
+           else
+               display "Observer " obs-trans-id
+                   " rejected - invalid gender code " obs-trans-gender
+           end-if
+           .
+
+       validate-gender-input section.
+           set gender-input-valid to true
+           evaluate true
+               when female of observer-person
+                   continue
+               when male of observer-person
+                   continue
+               when #other of observer-person
+                   continue
+               when other
+                   set gender-input-invalid to true
+           end-evaluate
+           .
+
+       print-official-population-report section.
+           move 0 to official-population-total
+           move 0 to unofficial-population-total
+           perform accumulate-population-from-sightings
+           perform display-observer-roster
+           display "Official population total (certified observers) "
+               official-population-total
+           display "Excluded total (uncertified observers) "
+               unofficial-population-total
+           .
+
+       accumulate-population-from-sightings section.
+           *> the official/unofficial split comes from the sightings
+           *> themselves - IndexedFiles stamps each record's
+           *> certification-flag from the observer who logged it, so
+           *> the total here does not depend on any separately
+           *> self-reported observer count
+           open input bird-master-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read bird-master-data next record
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if record-active
+                           if sighting-certified
+                               add bird-count to
+                                   official-population-total
+                           else
+                               add bird-count to
+                                   unofficial-population-total
+                           end-if
+                       end-if
+               end-read
+           end-perform
+           close bird-master-data
+           .
+
+       display-observer-roster section.
+           open input observer-master-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read observer-master-data next record
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       perform display-masked-observer-line
+               end-read
+           end-perform
+           close observer-master-data
+           .
+
+       display-masked-observer-line section.
+           *> only the last 4 digits of an observer's phone number are
+           *> ever shown, matching the masking done in FigurativeConstants
+           move all "*" to masked-observer-phone
+           move observer-phone (9:4) to masked-observer-phone (9:4)
+           display "Observer " observer-id " "
+               first-name of observer-person " "
+               last-name of observer-person " "
+               masked-observer-phone
+           .
