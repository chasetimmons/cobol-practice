@@ -0,0 +1,4 @@
+           display "================================================"
+           display "  BIRD-SPOTTING SYSTEM - " batch-program-name
+           display "  RUN DATE: " function current-date (1:8)
+           display "================================================"
