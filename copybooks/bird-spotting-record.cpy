@@ -0,0 +1,20 @@
+           05  #date.
+               10  #day                pic 9(2).
+               10  filler              pic X.
+               10  month               pic 9(2).
+               10  filler              pic X.
+               10  year                pic 9(4).
+               10  filler              pic X(2).
+           05  #name.
+               10  common-name         pic X(16).
+               10  scientific-name     pic X(24).
+           05  bird-count              pic 9(4).
+           05  entry-date.    *> when logged, FUNCTION CURRENT-DATE -
+               10  entry-day           pic 9(2).    *> distinct from
+               10  filler              pic X.       *> #date, which is
+               10  entry-month         pic 9(2).    *> when the bird
+               10  filler              pic X.       *> was observed
+               10  entry-year          pic 9(4).
+           05  filler                  pic X.
+           05  observer-id             pic 9(4).    *> ties to
+                                        *> observer-master-data's key
