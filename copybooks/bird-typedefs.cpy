@@ -0,0 +1,15 @@
+       01  bird                        typedef.
+           05  #name.
+               10  common-name         pic X(30).
+               10  scientific-name     pic X(30).
+           05  measurements.
+               10  #length.
+                   15  min             pic 9(3)V9.
+                   15  max             pic 9(3)V9.
+               10  wingspan.
+                   15  min             pic 9(3)V9.
+                   15  max             pic 9(3)V9.
+               10  weight.
+                   15  min             pic 9(3)V9.
+                   15  max             pic 9(3)V9.
+           05  uk-breeding-population  pic 9(9).
