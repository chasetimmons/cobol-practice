@@ -0,0 +1,9 @@
+      *> soft-delete status byte for bird-data.txt - shared so a
+      *> sighting voided in one program is honoured by every other
+      *> program that reads the same sequential extract, the same way
+      *> status-flag/void-reason-code keeps bird-data.dat's consumers
+      *> in step
+           05  status-flag             pic X.
+               88  record-active       value "A".
+               88  record-voided       value "V".
+           05  filler                  pic X.
