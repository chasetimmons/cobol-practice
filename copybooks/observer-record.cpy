@@ -0,0 +1,23 @@
+      *> shared observer-record layout - copied into every program
+      *> that reads or writes observer-data.dat, so the physical
+      *> layout can't drift between them the way bird-spotting-record
+      *> keeps bird-data.dat/bird-data.txt in step
+           05  observer-id             pic 9(4).
+           05  filler                  pic X.
+           05  observer-person.
+               10  first-name          pic X(15).
+               10  last-name           pic X(15).
+               10  gender              pic X.
+                   88  female              value "F" "f".
+                   88  male                value "M" "m".
+                   88  #other              value "O" "o".
+                   88  valid               value "F" "f" "M" "m" "O" "o".
+           05  filler                  pic X.
+           05  certified-observer-flag pic X.
+               88  observer-is-certified   value "Y" "y".
+               88  observer-not-certified  value "N" "n".
+           05  filler                  pic X.
+           05  population-count-submitted pic 9(6).
+           05  filler                  pic X.
+           05  observer-phone          pic X(12).
+           05  filler                  pic X(2).
