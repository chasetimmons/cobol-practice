@@ -0,0 +1,20 @@
+       working-storage section.
+
+       linkage section.
+       01  bird-count-in           pic 9(4).
+       01  abundance-band-out      pic X(10).
+
+       procedure division using by reference bird-count-in
+                                by reference abundance-band-out.
+               evaluate true
+                   when bird-count-in <= 5
+                       move "RARE" to abundance-band-out
+                   when bird-count-in <= 20
+                       move "UNCOMMON" to abundance-band-out
+                   when bird-count-in <= 100
+                       move "COMMON" to abundance-band-out
+                   when other
+                       move "ABUNDANT" to abundance-band-out
+               end-evaluate
+               goback
+               .
