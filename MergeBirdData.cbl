@@ -0,0 +1,98 @@
+       input-output section.
+           select bird-day-data assign day-file-name
+               organization sequential
+               file status day-file-status-code.
+
+           select bird-merged-data assign "bird-data-merged.txt"
+               organization sequential
+               file status merged-file-status-code.
+
+           select merge-sort-work-file assign "bird-sort-merge.tmp".
+
+       file section.
+       FD  bird-day-data.    *> one day's field-collected extract -
+                              *> the same physical layout every other
+                              *> bird-data.txt consumer uses, opened in
+                              *> turn against each name in day-file-name-table
+       01  bird-day-record.
+           copy bird-spotting-record.
+           copy bird-spotting-status.
+
+       FD  bird-merged-data.    *> chronologically-merged extract
+       01  bird-merged-record.
+           copy bird-spotting-record.
+           copy bird-spotting-status.
+
+       SD  merge-sort-work-file.
+       01  merge-sort-record.
+           copy bird-spotting-record.
+           copy bird-spotting-status.
+
+       working-storage section.
+       01  day-file-name           pic X(30).
+       01  day-file-status-code.
+           05  day-file-status-key-1  pic X.
+           05  day-file-status-key-2  pic X.
+       01  merged-file-status-code.
+           05  merged-status-key-1 pic X.
+           05  merged-status-key-2 pic X.
+       01  end-of-file             pic 9.
+
+       *> the set of daily extracts to merge - add another
+       *> day-file-name-entry (and bump day-file-count) to merge a
+       *> week's or a month's worth, no new SELECT/FD needed
+       78  MAX-DAY-FILES           value 31.
+       01  day-file-count          pic 9(2) value 3.
+       01  day-file-name-table.
+           05  day-file-name-entry     pic X(30)
+                                        occurs 1 to MAX-DAY-FILES
+                                        depending on day-file-count
+                                        indexed by day-file-index.
+       01  batch-program-name pic X(20) value "MergeBirdData".
+
+       procedure division.
+           copy run-banner.
+           perform set-up-day-file-list
+           perform merge-daily-extracts
+           display "Daily extracts merged into bird-data-merged.txt"
+           goback
+           .
+
+       set-up-day-file-list section.
+           move "bird-data-day1.txt" to day-file-name-entry (1)
+           move "bird-data-day2.txt" to day-file-name-entry (2)
+           move "bird-data-day3.txt" to day-file-name-entry (3)
+           .
+
+       merge-daily-extracts section.
+           sort merge-sort-work-file
+               on ascending key year of merge-sort-record
+                   month of merge-sort-record
+                   #day of merge-sort-record
+               input procedure release-all-day-files
+               giving bird-merged-data
+           .
+
+       release-all-day-files section.
+           perform varying day-file-index from 1 by 1
+                   until day-file-index > day-file-count
+               move day-file-name-entry (day-file-index)
+                   to day-file-name
+               perform release-one-day-file
+           end-perform
+           .
+
+       release-one-day-file section.
+           open input bird-day-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read bird-day-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       move bird-day-record to merge-sort-record
+                       release merge-sort-record
+               end-read
+           end-perform
+           close bird-day-data
+           .
