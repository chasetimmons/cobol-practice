@@ -0,0 +1,125 @@
+       input-output section.
+           select bird-spotting-data assign "bird-data.txt"
+               organization sequential
+               file status seq-file-status-code.
+
+           select bird-master-data assign "bird-data.dat"
+               organization indexed
+               access dynamic
+               record key master-record-key
+               alternate record key common-name of bird-master-record
+                   with duplicates
+               alternate record key #date of bird-master-record
+                   with duplicates
+               file status master-file-status-code.
+
+       file section.
+       FD  bird-spotting-data.    *> daily sequential extract
+       01  bird-spotting-record.
+           copy bird-spotting-record.
+           copy bird-spotting-status.
+
+       FD  bird-master-data.    *> master indexed file
+       01  bird-master-record.
+           05  master-record-key       pic 9(3).
+           05  filler                  pic X.
+           copy bird-spotting-record.
+           05  master-status-flag      pic X.
+               88  master-record-active    value "A".
+               88  master-record-voided    value "V".
+           05  master-void-reason-code pic X(2).
+           05  master-certification-flag pic X.
+               88  master-sighting-certified   value "Y".
+               88  master-sighting-uncertified value "N".
+           05  filler                  pic X.
+
+       working-storage section.
+       01  end-of-file             pic 9.
+       01  seq-file-status-code.
+           05  seq-status-key-1    pic X.
+           05  seq-status-key-2    pic X.
+       01  master-file-status-code.
+           05  master-status-key-1 pic X.
+           05  master-status-key-2 pic X.
+       01  next-record-key         pic 9(3) value 0.
+       01  records-loaded          pic 9(6) value 0.
+       01  observer-is-certified-flag pic X value "N".
+           88  observer-passed-check      value "Y".
+           88  observer-failed-check      value "N".
+       01  batch-program-name pic X(20) value "LoadBirdData".
+
+       procedure division.
+           copy run-banner.
+           perform find-next-free-key
+           perform load-sequential-into-master
+           display records-loaded " sightings loaded into bird-data.dat"
+           goback
+           .
+
+       find-next-free-key section.
+           move 0 to next-record-key
+           open input bird-master-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read bird-master-data next record
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if master-record-key > next-record-key
+                           move master-record-key to next-record-key
+                       end-if
+               end-read
+           end-perform
+           close bird-master-data
+           .
+
+       load-sequential-into-master section.
+           open input bird-spotting-data
+           open i-o bird-master-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read bird-spotting-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       if record-active of bird-spotting-record
+                           perform load-one-sighting
+                       end-if
+               end-read
+           end-perform
+           close bird-spotting-data
+           close bird-master-data
+           .
+
+       load-one-sighting section.
+           add 1 to next-record-key
+           move next-record-key to master-record-key
+           move #date of bird-spotting-record
+               to #date of bird-master-record
+           move #name of bird-spotting-record
+               to #name of bird-master-record
+           move bird-count of bird-spotting-record
+               to bird-count of bird-master-record
+           move entry-date of bird-spotting-record
+               to entry-date of bird-master-record
+           move observer-id of bird-spotting-record
+               to observer-id of bird-master-record
+           set master-record-active to true
+           move spaces to master-void-reason-code
+           call "ObserverCertificationCheck"
+               using by reference observer-id of bird-master-record
+                     by reference observer-is-certified-flag
+           if observer-passed-check
+               set master-sighting-certified to true
+           else
+               set master-sighting-uncertified to true
+           end-if
+           write bird-master-record
+               invalid key
+                   display "Failed to load record for "
+                       common-name of bird-spotting-record
+                       " - status " master-file-status-code
+               not invalid key
+                   add 1 to records-loaded
+           end-write
+           .
