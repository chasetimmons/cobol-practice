@@ -1,81 +1,517 @@
-       input-output section.
-           select bird-spotting-data assign "bird-data.dat"
-               organization indexed
-               access random
-               record key record-key
-               file status file-status-code.
-
-       file section.
-       FD  bird-spotting-data.    *> File Description
-       01  bird-spotting-record.  *> 
-           05  record-key              pic 9(3).
-           05  filler                  pic X.
-           05  #date.
-               10  #day                pic 9(2).
-               10  filler              pic X.
-               10  month               pic 9(2).
-               10  filler              pic X.
-               10  year                pic 9(4).
-               10  filler              pic X(2).
-           05  #name.
-               10  common-name         pic X(16).
-               10  scientific-name     pic X(24).
-           05  bird-count              pic 9(4).
-           05  filler                  pic X(2).
-
-       working-storage section.
-       01  end-of-file         pic 9.
-       01  file-status-code.
-           05  status-key-1    pic X.
-           05  status-key-2    pic X.
-
-       procedure division.
-           perform read-record
-           perform rewrite-record
-           goback
-           .
-
-       read-record section.
-           move 3 to record-key
-           read bird-spotting-data
-               invalid key
-                   display "Record not found " record-key
-               not invalid key
-                   display bird-spotting-record
-           end-read
-           .
-
-       rewrite-record section.
-           move 3 to record-key
-           move 5 to bird-count
-           rewrite bird-spotting-record
-               invalid key
-                   display "Failure to ammend record " record-key
-               not invalid key
-                   display "Record " record-key " successfully ammended"
-           end-rewrite
-           .
-
-       write-record section.
-           move 5 to record-key
-           move "01/01/2023" to #date
-           move "Mourning Dove" to common-name
-           move "No clue" to scientific-name
-           move 1 to bird-count
-           write bird-spotting-record
-               invalid key
-                   display "Failure to insert record " record-key
-               not invalid key
-                   display "Record " record-key " successfully inserted"
-           end-write
-           .
-
-       delete-record section.
-           move 1 to record-key
-           delete bird-spotting-data record
-               invalid key
-                   display "Failure to delete record " record-key
-               not invalid key
-                   display "Record " record-key " successfully deleted"
-           end-delete
-           .
\ No newline at end of file
+       input-output section.
+           select bird-spotting-data assign "bird-data.dat"
+               organization indexed
+               access dynamic
+               record key record-key
+               alternate record key common-name with duplicates
+               alternate record key #date with duplicates
+               file status file-status-code.
+
+           select bird-transaction-data assign "bird-trans.txt"
+               organization sequential
+               file status trans-file-status-code.
+
+           select bird-audit-data assign "bird-audit.txt"
+               organization sequential
+               file status audit-file-status-code.
+
+           select restart-control-data assign "bird-restart.dat"
+               organization sequential
+               file status restart-file-status-code.
+
+       file section.
+       FD  bird-spotting-data.    *> File Description
+       01  bird-spotting-record.  *>
+           05  record-key              pic 9(3).
+           05  filler                  pic X.
+           copy bird-spotting-record.
+           05  status-flag             pic X.
+               88  record-active       value "A".
+               88  record-voided       value "V".
+           05  void-reason-code        pic X(2).
+           05  certification-flag      pic X.    *> official vs
+               88  sighting-certified      value "Y".
+               88  sighting-uncertified    value "N".
+           05  filler                  pic X.
+
+       FD  bird-transaction-data.    *> a day's transactions
+       01  bird-transaction-record.
+           05  trans-code              pic X.
+               88  trans-add           value "A" "a".
+               88  trans-change        value "C" "c".
+               88  trans-delete        value "D" "d".
+               88  trans-read          value "R" "r".
+           05  filler                  pic X.
+           05  trans-record-key        pic 9(3).
+           05  filler                  pic X.
+           05  trans-date              pic X(10).
+           05  filler                  pic X.
+           05  trans-common-name       pic X(16).
+           05  filler                  pic X.
+           05  trans-scientific-name   pic X(24).
+           05  filler                  pic X.
+           05  trans-bird-count        pic 9(4).
+           05  filler                  pic X.
+           05  trans-void-reason-code  pic X(2).
+           05  filler                  pic X.
+           05  trans-observer-id       pic 9(4).
+           05  filler                  pic X.
+           05  trans-delete-mode       pic X.
+               88  trans-soft-delete       value "S" "s" space.
+               88  trans-hard-delete       value "H" "h".
+
+       FD  bird-audit-data.    *> before/after image of every amended count
+       01  bird-audit-record.
+           05  audit-record-key        pic 9(3).
+           05  filler                  pic X.
+           05  audit-old-bird-count    pic 9(4).
+           05  filler                  pic X.
+           05  audit-new-bird-count    pic 9(4).
+           05  filler                  pic X.
+           05  audit-change-indicator  pic +9(4).
+           05  filler                  pic X.
+           05  audit-timestamp         pic X(21).
+
+       FD  restart-control-data.    *> checkpoint for a resumed batch run
+       01  restart-record              pic 9(6).
+
+       working-storage section.
+       78  CHECKPOINT-INTERVAL     value 10.
+       01  end-of-file             pic 9.
+       01  end-of-transactions     pic 9.
+       01  file-status-code.
+           05  status-key-1        pic X.
+           05  status-key-2        pic X.
+       01  trans-file-status-code.
+           05  trans-status-key-1  pic X.
+           05  trans-status-key-2  pic X.
+       01  audit-file-status-code.
+           05  audit-status-key-1  pic X.
+           05  audit-status-key-2  pic X.
+       01  old-bird-count          pic 9(4).
+       01  new-bird-count          pic 9(4).
+       01  new-date                pic X(12).
+       01  new-common-name         pic X(16).
+       01  new-scientific-name     pic X(24).
+       01  restart-file-status-code.
+           05  restart-status-key-1  pic X.
+           05  restart-status-key-2  pic X.
+       01  transactions-processed     pic 9(6) value 0.
+       01  transaction-sequence-number pic 9(6) value 0.
+       01  delete-mode                pic X value "S".
+           88  soft-delete-mode           value "S".
+           88  hard-delete-mode           value "H".
+       01  pending-void-reason-code   pic X(2).
+       01  sought-common-name      pic X(16).
+       01  browse-from-date        pic X(12).
+       01  browse-to-date          pic X(12).
+       01  duplicate-found         pic 9.
+           88  duplicate-sighting      value 1.
+           88  no-duplicate-sighting   value 0.
+       01  check-record-key        pic 9(3).
+       01  check-date              pic X(12).
+       01  check-common-name       pic X(16).
+       01  check-scientific-name   pic X(24).
+       01  check-bird-count        pic 9(4).
+
+       01  date-is-valid-flag        pic X value "Y".
+           88  sighting-date-is-valid    value "Y".
+           88  sighting-date-is-invalid  value "N".
+       01  il-error-source-program   pic X(20) value "IndexedFiles".
+       01  il-error-paragraph        pic X(30) value spaces.
+       01  il-error-status-code      pic X(4)  value spaces.
+       01  il-error-message-text     pic X(60).
+
+       01  observer-is-certified-flag  pic X value "N".
+           88  observer-passed-check      value "Y".
+           88  observer-failed-check      value "N".
+
+       01  range-check-count       binary-long.
+       01  range-check-min         binary-long value 1.
+       01  range-check-max         binary-long value 500.
+       01  range-check-result      binary-long.
+       01  bird-count-valid-flag   pic X value "Y".
+           88  bird-count-is-valid     value "Y".
+           88  bird-count-is-invalid   value "N".
+
+       01  batch-program-name pic X(20) value "IndexedFiles".
+
+       procedure division.
+           copy run-banner.
+           perform open-files
+           perform process-transactions
+           perform browse-by-common-name
+           perform browse-by-date-range
+           perform close-files
+           goback
+           .
+
+       open-files section.
+           open i-o bird-spotting-data
+           open input bird-transaction-data
+           open extend bird-audit-data
+           .
+
+       close-files section.
+           close bird-spotting-data
+           close bird-transaction-data
+           close bird-audit-data
+           .
+
+       process-transactions section.
+           perform read-restart-checkpoint
+           set end-of-transactions to 1 *> FALSE
+           perform until end-of-transactions = 0 *> TRUE
+               read bird-transaction-data
+                   at end
+                       set end-of-transactions to 0
+                   not at end
+                       add 1 to transaction-sequence-number
+                       if transaction-sequence-number
+                               > transactions-processed
+                           perform apply-transaction
+                           perform checkpoint-if-due
+                       end-if
+               end-read
+           end-perform
+           perform write-checkpoint
+           .
+
+       read-restart-checkpoint section.
+           open input restart-control-data
+           if restart-status-key-1 = "0"
+               read restart-control-data
+                   at end
+                       continue
+                   not at end
+                       move restart-record to transactions-processed
+               end-read
+               close restart-control-data
+           end-if
+           .
+
+       checkpoint-if-due section.
+           if function mod(transaction-sequence-number
+                   CHECKPOINT-INTERVAL) = 0
+               perform write-checkpoint
+           end-if
+           .
+
+       write-checkpoint section.
+           move transaction-sequence-number to restart-record
+           open output restart-control-data
+           write restart-record
+           close restart-control-data
+           .
+
+       apply-transaction section.
+           move trans-record-key      to record-key
+           evaluate true
+               when trans-add
+                   move trans-date            to #date
+                   move trans-common-name     to common-name
+                   move trans-scientific-name to scientific-name
+                   move trans-bird-count      to bird-count
+                   move trans-observer-id     to observer-id
+                   set record-active to true
+                   move spaces to void-reason-code
+                   perform write-record
+               when trans-change
+                   move trans-date            to new-date
+                   move trans-common-name     to new-common-name
+                   move trans-scientific-name to new-scientific-name
+                   move trans-bird-count      to new-bird-count
+                   perform rewrite-record
+               when trans-delete
+                   move trans-void-reason-code
+                       to pending-void-reason-code
+                   if trans-hard-delete
+                       set hard-delete-mode to true
+                   else
+                       set soft-delete-mode to true
+                   end-if
+                   perform delete-record
+               when trans-read
+                   perform read-record
+               when other
+                   display "Unknown transaction code " trans-code
+                       " for record " trans-record-key
+           end-evaluate
+           .
+
+       browse-by-common-name section.
+           move "Mourning Dove   " to sought-common-name
+           move sought-common-name to common-name
+           start bird-spotting-data key is equal to common-name
+               invalid key
+                   display "No sightings logged for " sought-common-name
+               not invalid key
+                   set end-of-file to 1 *> FALSE
+                   perform until end-of-file = 0
+                       read bird-spotting-data next record
+                           at end
+                               set end-of-file to 0
+                           not at end
+                               if common-name = sought-common-name
+                                   display bird-spotting-record
+                               else
+                                   set end-of-file to 0
+                               end-if
+                       end-read
+                   end-perform
+           end-start
+           .
+
+       browse-by-date-range section.
+           move "01/01/2023  " to browse-from-date
+           move "31/12/2023  " to browse-to-date
+           move browse-from-date to #date
+           start bird-spotting-data
+               key is greater than or equal to #date
+               invalid key
+                   display "No sightings on or after " browse-from-date
+               not invalid key
+                   set end-of-file to 1 *> FALSE
+                   perform until end-of-file = 0
+                       read bird-spotting-data next record
+                           at end
+                               set end-of-file to 0
+                           not at end
+                               if #date > browse-to-date
+                                   set end-of-file to 0
+                               else
+                                   display bird-spotting-record
+                               end-if
+                       end-read
+                   end-perform
+           end-start
+           .
+
+       read-record section.
+           read bird-spotting-data
+               invalid key
+                   perform report-file-status
+               not invalid key
+                   display bird-spotting-record
+           end-read
+           .
+
+       rewrite-record section.
+           move new-bird-count to range-check-count
+           perform validate-bird-count
+           if bird-count-is-invalid
+               display "Rejected - bird-count " new-bird-count
+                   " is outside the valid range"
+           else
+               read bird-spotting-data
+                   invalid key
+                       perform report-file-status
+                   not invalid key
+                       move bird-count to old-bird-count
+                       move new-bird-count      to bird-count
+                       move new-date            to #date
+                       move new-common-name     to common-name
+                       move new-scientific-name to scientific-name
+                       rewrite bird-spotting-record
+                           invalid key
+                               perform report-file-status
+                           not invalid key
+                               perform write-audit-record
+                               display "Record " record-key
+                                   " successfully ammended"
+                       end-rewrite
+               end-read
+           end-if
+           .
+
+       validate-bird-count section.
+           *> shared bird-count sanity range-check, kept in one
+           *> callable subprogram so write-record and rewrite-record
+           *> can't drift out of agreement on the valid range
+           set bird-count-is-valid to true
+           call "RangeValidator" using range-check-count range-check-min
+               range-check-max range-check-result
+           if range-check-result = 0
+               set bird-count-is-invalid to true
+           end-if
+           .
+
+       validate-sighting-date section.
+           *> reuses Subprogram's day/month/year checker so every
+           *> program that keys a #date agrees on what is valid
+           set sighting-date-is-valid to true
+           call "Subprogram" using by reference #day
+                                    by reference month
+                                    by reference year
+                                    by reference date-is-valid-flag
+           if sighting-date-is-invalid
+               move "VALIDATE-SIGHTING-DATE" to il-error-paragraph
+               move spaces to il-error-status-code
+               move "Sighting date rejected by IndexedFiles"
+                   to il-error-message-text
+               call "ErrorLogger"
+                   using by reference il-error-source-program
+                         by reference il-error-paragraph
+                         by reference il-error-status-code
+                         by reference il-error-message-text
+           end-if
+           .
+
+       check-observer-certification section.
+           *> only certified observers' sightings count toward the
+           *> official population totals Level88 reports
+           call "ObserverCertificationCheck"
+               using by reference observer-id
+                     by reference observer-is-certified-flag
+           .
+
+       write-audit-record section.
+           move record-key      to audit-record-key
+           move old-bird-count  to audit-old-bird-count
+           move new-bird-count  to audit-new-bird-count
+           compute audit-change-indicator =
+               new-bird-count - old-bird-count
+           move function current-date to audit-timestamp
+           write bird-audit-record
+           .
+
+       write-record section.
+           move record-key      to check-record-key
+           move #date           to check-date
+           move common-name     to check-common-name
+           move scientific-name to check-scientific-name
+           move bird-count      to check-bird-count
+           move check-bird-count to range-check-count
+           perform validate-bird-count
+           perform validate-sighting-date
+           perform check-observer-certification
+           perform check-duplicate-sighting
+           if bird-count-is-invalid
+               display "Rejected - bird-count " check-bird-count
+                   " is outside the valid range"
+           else
+               if sighting-date-is-invalid
+                   display "Rejected - " check-date
+                       " is not a valid sighting date"
+               else
+                   if duplicate-sighting
+                       display "Duplicate sighting - "
+                           check-common-name
+                           " already logged on " check-date
+                   else
+                       move check-record-key      to record-key
+                       move check-date            to #date
+                       move check-common-name     to common-name
+                       move check-scientific-name to scientific-name
+                       move check-bird-count      to bird-count
+                       perform stamp-entry-date
+                       if observer-passed-check
+                           set sighting-certified to true
+                       else
+                           set sighting-uncertified to true
+                           display "Observer " observer-id
+                               " is not a certified observer - "
+                               "sighting stored as unofficial"
+                       end-if
+                       write bird-spotting-record
+                           invalid key
+                               perform report-file-status
+                           not invalid key
+                               display "Record " record-key
+                                   " successfully inserted"
+                       end-write
+                   end-if
+               end-if
+           end-if
+           .
+
+       stamp-entry-date section.
+           *> entry-date records when the sighting was logged, as
+           *> distinct from #date, when the bird was actually seen
+           move function current-date(1:4) to entry-year
+           move function current-date(5:2) to entry-month
+           move function current-date(7:2) to entry-day
+           .
+
+       check-duplicate-sighting section.
+           set no-duplicate-sighting to true
+           move check-common-name to common-name
+           start bird-spotting-data key is equal to common-name
+               invalid key
+                   continue
+               not invalid key
+                   set end-of-file to 1 *> FALSE
+                   perform until end-of-file = 0
+                       read bird-spotting-data next record
+                           at end
+                               set end-of-file to 0
+                           not at end
+                               if common-name = check-common-name
+                                   if #date = check-date
+                                       set duplicate-sighting to true
+                                       set end-of-file to 0
+                                   end-if
+                               else
+                                   set end-of-file to 0
+                               end-if
+                       end-read
+                   end-perform
+           end-start
+           .
+
+       delete-record section.
+           if soft-delete-mode
+               read bird-spotting-data
+                   invalid key
+                       perform report-file-status
+                   not invalid key
+                       set record-voided to true
+                       move pending-void-reason-code to void-reason-code
+                       rewrite bird-spotting-record
+                           invalid key
+                               perform report-file-status
+                           not invalid key
+                               display "Record " record-key
+                                   " voided - reason " void-reason-code
+                       end-rewrite
+               end-read
+           else
+               delete bird-spotting-data record
+                   invalid key
+                       perform report-file-status
+                   not invalid key
+                       display "Record " record-key
+                           " successfully deleted"
+               end-delete
+           end-if
+           .
+
+       report-file-status section.
+           evaluate file-status-code
+               when "23"
+                   display "Record not found " record-key
+               when "22"
+                   display "Duplicate key - record " record-key
+                       " already exists"
+               when "35"
+                   display "File not found - bird-data.dat"
+               when "9D"
+                   display "Record " record-key
+                       " is locked by another user - retry later"
+               when "91" thru "99"
+                   display "I/O error " file-status-code
+                       " on record " record-key " - escalate to support"
+               when other
+                   display "Unexpected file status " file-status-code
+                       " for record " record-key
+           end-evaluate
+           move "REPORT-FILE-STATUS" to il-error-paragraph
+           move file-status-code to il-error-status-code
+           move "I/O error on bird-spotting-data, record "
+               to il-error-message-text
+           call "ErrorLogger"
+               using by reference il-error-source-program
+                     by reference il-error-paragraph
+                     by reference il-error-status-code
+                     by reference il-error-message-text
+           .
