@@ -1,28 +1,85 @@
-       working-storage section.
-       01  salary              pic 9(5)V9(2).
-       01  formatted-salary    pic $(3),$(3).9(2).
-
-       01  current-date        pic X(8).
-       01  formatted-date      pic 9(2)/9(2)/9(4).
-
-       01  signed-numeric      pic S9(3).
-       01  formatted-signed    pic +9(3).
-
-       procedure division.
-           move 1234.56 to salary
-           display salary
-           move salary to formatted-salary
-           display formatted-salary
-
-           move 10102023 to current-date
-           display current-date
-           move current-date to formatted-date
-           display formatted-date
-
-           move -727 to signed-numeric
-           display signed-numeric
-           move signed-numeric to formatted-signed
-           display formatted-signed
-
-           stop run
-           .
\ No newline at end of file
+       input-output section.
+           select salary-data assign "salary-data.txt"
+               organization sequential
+               file status salary-file-status-code.
+
+       file section.
+       FD  salary-data.    *> one payslip line per employee
+       01  salary-record.
+           05  emp-id              pic 9(5).
+           05  filler              pic X.
+           05  emp-name            pic X(20).
+           05  filler              pic X.
+           05  gross-salary        pic 9(5)V9(2).
+           05  filler              pic X.
+           05  emp-date-of-birth   pic X(8).    *> DDMMYYYY
+           05  filler              pic X(2).
+
+       working-storage section.
+       01  formatted-gross-salary  pic $(3),$(3).9(2).
+       01  formatted-net-pay       pic $(3),$(3).9(2).
+       01  tax-rate                pic V9(2) value 0.20.
+       01  tax-amount              pic 9(5)V9(2).
+       01  net-pay                 pic 9(5)V9(2).
+
+       01  end-of-file             pic 9.
+       01  salary-file-status-code.
+           05  salary-status-key-1 pic X.
+           05  salary-status-key-2 pic X.
+
+       01  dob-day                 pic 9(2).
+       01  dob-month               pic 9(2).
+       01  dob-year                pic 9(4).
+       01  date-is-valid-flag      pic X value "Y".
+           88  date-is-valid           value "Y".
+           88  date-is-invalid         value "N".
+       01  batch-program-name pic X(20) value "Edited".
+
+       procedure division.
+           copy run-banner.
+           perform print-all-payslips
+           stop run
+           .
+
+       print-all-payslips section.
+           open input salary-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read salary-data
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       perform print-one-payslip
+               end-read
+           end-perform
+           close salary-data
+           .
+
+       print-one-payslip section.
+           perform validate-date-of-birth
+           move gross-salary to formatted-gross-salary
+           compute tax-amount rounded = gross-salary * tax-rate
+           compute net-pay = gross-salary - tax-amount
+           move net-pay to formatted-net-pay
+           display "Employee " emp-id " " emp-name
+           display "  Gross salary " formatted-gross-salary
+           display "  Tax          " tax-amount
+           display "  Net pay      " formatted-net-pay
+           if date-is-invalid
+               display "  WARNING - date of birth " emp-date-of-birth
+                   " fails validation"
+           end-if
+           .
+
+       validate-date-of-birth section.
+           *> shared with Passing/Accept/IndexedFiles/SequentialFiles -
+           *> one day/month/year checker so every program agrees
+           set date-is-valid to true
+           move emp-date-of-birth(1:2) to dob-day
+           move emp-date-of-birth(3:2) to dob-month
+           move emp-date-of-birth(5:4) to dob-year
+           call "Subprogram" using by reference dob-day
+                                    by reference dob-month
+                                    by reference dob-year
+                                    by reference date-is-valid-flag
+           .
