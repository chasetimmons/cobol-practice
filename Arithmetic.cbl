@@ -1,33 +1,191 @@
-       working-storage section.
-       01  bank-balance    pic 9(7)V9(2).
-       01  interest        pic 9(7)V9(2) comp-5.
-       78  interest-rate   value 0.04.
-
-       procedure division.
-           *> add variable to receiving variable
-           *> subtract variable from receiving variable
-           *> multiply variable by receiving variable
-           *> divide variable into receiving variable
-
-           *> add variable1 to variable2 giving receiving-variable
-           *> subtract variable1 from variable2 giving receiving-variable
-           *> multiply variable1 by variable2 giving receiving-variable
-           *> divide variable1 into variable2 giving receiving-variable remainder rem
-           *> divide variable1 by variable2 giving receiving-variable remainder rem
-
-           *> compute daily-sales = daily-sales - (daily-sales * vat)
-           *> compute weekly-sales = daily-sales * 7
-           *> compute yearly-sales = weekly-sales * 52
-           *> compute monthly-sales = yearly-sales / 12
-
-           initialize bank-balance replacing numeric data by all "9"
-           multiply bank-balance by interest-rate giving interest
-           add interest to bank-balance
-               on size error
-                   display "ERROR - balance is too large!"
-               not on size error
-                   display interest " successfully added to account."
-           end-add
-
-           stop run
-           .
\ No newline at end of file
+       input-output section.
+           select accounts-master-data assign "accounts.dat"
+               organization indexed
+               access dynamic
+               record key account-number
+               file status accounts-file-status-code.
+
+           select interest-exceptions-data
+               assign "interest-exceptions.txt"
+               organization sequential
+               file status exceptions-file-status-code.
+
+       file section.
+       FD  accounts-master-data.    *> one balance per customer account
+       01  account-record.
+           05  account-number      pic 9(6).
+           05  filler              pic X.
+           05  account-balance     pic 9(7)V9(2).
+           05  filler              pic X.
+           05  compounding-mode    pic X.
+               88  daily-compounding      value "D".
+               88  monthly-compounding    value "M".
+           05  filler              pic X.
+           05  last-posted-date    pic 9(8).    *> CCYYMMDD
+           05  filler              pic X(2).
+
+       FD  interest-exceptions-data.    *> logged ON SIZE ERROR postings
+       01  interest-exception-record.
+           05  exc-account-number      pic 9(6).
+           05  filler                  pic X.
+           05  exc-attempted-balance   pic 9(9)V9(2).
+           05  filler                  pic X.
+           05  exc-timestamp           pic X(21).
+
+       working-storage section.
+       01  interest        pic 9(7)V9(2) comp-5.
+
+       78  INTEREST-TIER-COUNT value 3.
+       01  tier-ceiling-table  pic 9(7)V9(2) occurs INTEREST-TIER-COUNT
+                                       indexed by tier-index
+                                       values 1000.00, 5000.00,
+                                           9999999.99.
+       01  tier-rate-table     pic V9(4) occurs INTEREST-TIER-COUNT
+                                       indexed by rate-index
+                                       values 0.0500, 0.0350, 0.0200.
+
+       01  interest-rate-selected     pic V9(4).
+       01  compounding-periods-per-year pic 9(3).
+       01  period-interest-rate       pic V9(6).
+       01  current-run-date           pic 9(8).
+       01  days-elapsed               pic 9(5).
+       01  day-loop-index             pic 9(5).
+       01  daily-posting-exception-flag pic X value "N".
+           88  daily-posting-had-exception  value "Y".
+           88  daily-posting-clean           value "N".
+       01  end-of-file             pic 9.
+       01  accounts-file-status-code.
+           05  accounts-status-key-1   pic X.
+           05  accounts-status-key-2   pic X.
+       01  exceptions-file-status-code.
+           05  exceptions-status-key-1 pic X.
+           05  exceptions-status-key-2 pic X.
+       01  batch-program-name pic X(20) value "Arithmetic".
+
+       procedure division.
+           copy run-banner.
+           *> add variable to receiving variable
+           *> subtract variable from receiving variable
+           *> multiply variable by receiving variable
+           *> divide variable into receiving variable
+
+           *> add variable1 to variable2 giving receiving-variable
+           *> subtract variable1 from variable2 giving receiving-variable
+           *> multiply variable1 by variable2 giving receiving-variable
+           *> divide variable1 into variable2 giving receiving-variable remainder rem
+           *> divide variable1 by variable2 giving receiving-variable remainder rem
+
+           *> compute daily-sales = daily-sales - (daily-sales * vat)
+           *> compute weekly-sales = daily-sales * 7
+           *> compute yearly-sales = weekly-sales * 52
+           *> compute monthly-sales = yearly-sales / 12
+
+           perform post-interest-to-all-accounts
+           stop run
+           .
+
+       post-interest-to-all-accounts section.
+           move function current-date(1:8) to current-run-date
+           open i-o accounts-master-data
+           open extend interest-exceptions-data
+           set end-of-file to 1 *> FALSE
+           perform until end-of-file = 0 *> TRUE
+               read accounts-master-data next record
+                   at end
+                       set end-of-file to 0 *> TRUE
+                   not at end
+                       perform post-interest-to-one-account
+               end-read
+           end-perform
+           close accounts-master-data
+           close interest-exceptions-data
+           .
+
+       post-interest-to-one-account section.
+           perform determine-interest-rate
+           if daily-compounding
+               perform post-daily-compounded-interest
+           else
+               perform post-monthly-compounded-interest
+           end-if
+           .
+
+       post-monthly-compounded-interest section.
+           perform determine-compounding-periods
+           compute period-interest-rate =
+               interest-rate-selected / compounding-periods-per-year
+           multiply account-balance by period-interest-rate
+               giving interest
+           add interest to account-balance
+               on size error
+                   perform log-interest-exception
+               not on size error
+                   move current-run-date to last-posted-date
+                   rewrite account-record
+                   display interest " added to account " account-number
+           end-add
+           .
+
+       post-daily-compounded-interest section.
+           *> compound 1/365th of the tiered annual rate once per
+           *> elapsed day between last-posted-date and the run date
+           set daily-posting-clean to true
+           compute days-elapsed =
+               function integer-of-date(current-run-date)
+               - function integer-of-date(last-posted-date)
+           if days-elapsed > 0
+               compute period-interest-rate = interest-rate-selected / 365
+               move 1 to day-loop-index
+               perform post-one-daily-interest-increment
+                   until day-loop-index > days-elapsed
+           end-if
+           if daily-posting-had-exception
+               rewrite account-record
+               display "daily interest NOT fully posted for account "
+                   account-number " - checkpoint held at "
+                   last-posted-date
+           else
+               move current-run-date to last-posted-date
+               rewrite account-record
+               display "daily interest posted through " current-run-date
+                   " for account " account-number
+           end-if
+           .
+
+       post-one-daily-interest-increment section.
+           multiply account-balance by period-interest-rate
+               giving interest
+           add interest to account-balance
+               on size error
+                   perform log-interest-exception
+                   set daily-posting-had-exception to true
+                   move days-elapsed to day-loop-index
+           end-add
+           set day-loop-index up by 1
+           .
+
+       determine-interest-rate section.
+           set tier-index to 1
+           perform until tier-index >= INTEREST-TIER-COUNT
+                   or account-balance <= tier-ceiling-table (tier-index)
+               set tier-index up by 1
+           end-perform
+           move tier-rate-table (tier-index) to interest-rate-selected
+           .
+
+       determine-compounding-periods section.
+           if daily-compounding
+               move 365 to compounding-periods-per-year
+           else
+               move 12 to compounding-periods-per-year
+           end-if
+           .
+
+       log-interest-exception section.
+           move account-number     to exc-account-number
+           move interest           to exc-attempted-balance
+           move function current-date to exc-timestamp
+           write interest-exception-record
+           display "ERROR - balance is too large for account "
+               account-number
+           .
